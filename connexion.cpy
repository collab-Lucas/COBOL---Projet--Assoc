@@ -1,36 +1,98 @@
        CONNEXION.
 
         DISPLAY " CONNEXION "
-        DISPLAY "NUMERO D'IDENTIFIANT (id): " 
+        DISPLAY "NUMERO D'IDENTIFIANT (id): "
         ACCEPT WidUtilisateur
         DISPLAY WidUtilisateur
         DISPLAY "MOT DE PASSE : " WITH NO ADVANCING
         ACCEPT Wmot_de_passe
-        DISPLAY Wmot_de_passe
-        
-        OPEN INPUT fbe
-        
+        MOVE Wmot_de_passe TO Wmdp-clair
+        PERFORM Hacher_mdp
+
+        OPEN I-O fbe
+
         MOVE WidUtilisateur TO fbe_id
         READ fbe KEY IS fbe_id
           INVALID KEY
            DISPLAY "⚠️ L'utilisateur n'existe pas ! ⚠️"
+           MOVE "I" TO WresultatConnexion
+           PERFORM Journaliser_connexion
           NOT INVALID KEY
-           IF fbe_mdp = Wmot_de_passe THEN
+           IF fbe_statut = "I" THEN
+                DISPLAY "⚠️ Ce compte a ete desactive ⚠️"
+                MOVE "I" TO WresultatConnexion
+                PERFORM Journaliser_connexion
+           ELSE IF fbe_verrouille = 1 THEN
+                DISPLAY "⚠️ Compte verrouille ⚠️"
+                MOVE "V" TO WresultatConnexion
+                PERFORM Journaliser_connexion
+           ELSE IF fbe_mdp = Wmdp-hache THEN
+                MOVE 0 TO fbe_tentatives
+                REWRITE tamp_fbe
+                END-REWRITE
                 MOVE WidUtilisateur TO WidUtilisateurConnecte
                 MOVE fbe_idGroupe TO WidGroupeUtili
                 MOVE fbe_role TO WroleUtilisateurConnecte
+                MOVE "S" TO WresultatConnexion
+                PERFORM Journaliser_connexion
                 DISPLAY "✅️ Connexion réussi ! ✅️"
-                DISPLAY "➡️ Connecté en tant que" WITH NO ADVANCING
-                IF fbe_role = 1 THEN
-                        DISPLAY " ADMINISTRATEUR "
-                ELSE IF fbe_role = 2 THEN
-                        DISPLAY " BENEVOLES "
-                ELSE IF fbe_role = 3 THEN
-                        DISPLAY " CHEF DE GROUPE "
-                END-IF
+                OPEN INPUT froles
+                MOVE fbe_role TO fro_code
+                READ froles
+                    INVALID KEY MOVE "ROLE INCONNU" TO Wlibelle
+                    NOT INVALID KEY MOVE fro_libelle TO Wlibelle
+                END-READ
+                CLOSE froles
+                DISPLAY "➡️ Connecté en tant que " Wlibelle
            ELSE
-                DISPLAY "⚠️ Mot de passe incorrect ! ⚠️"
+                ADD 1 TO fbe_tentatives
+                IF fbe_tentatives >= WseuilVerrouillage THEN
+                    MOVE 1 TO fbe_verrouille
+                    DISPLAY "⚠️ Compte verrouille ! ⚠️"
+                ELSE
+                    DISPLAY "⚠️ Mot de passe incorrect ! ⚠️"
+                END-IF
+                REWRITE tamp_fbe
+                END-REWRITE
+                MOVE "E" TO WresultatConnexion
+                PERFORM Journaliser_connexion
            END-IF
         END-READ
-        
-       CLOSE fbe.
\ No newline at end of file
+
+       CLOSE fbe.
+
+       Journaliser_connexion.
+           OPEN I-O increment
+           MOVE "JO" TO autoinc_entite
+           READ increment
+               ADD 1 TO autoinc_num
+               REWRITE autoinc
+               END-REWRITE
+           CLOSE increment
+
+           MOVE FUNCTION CURRENT-DATE TO Wdt
+
+           OPEN I-O fjournal
+           MOVE autoinc_num TO fja_id
+           MOVE WidUtilisateur TO fja_idUtilisateur
+           MOVE Wdt(1:8) TO fja_date
+           MOVE Wdt(9:6) TO fja_heure
+           MOVE WresultatConnexion TO fja_resultat
+           WRITE tamp_fjournal
+           END-WRITE
+           CLOSE fjournal.
+
+       Affichage_journal.
+           OPEN INPUT fjournal
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fjournal NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   DISPLAY "utilisateur:" fja_idUtilisateur
+                       " date:" fja_date
+                       " heure:" fja_heure
+                       " resultat:" fja_resultat
+               END-READ
+           END-PERFORM
+           CLOSE fjournal.
