@@ -1,16 +1,17 @@
        Ajout_centres.
        OPEN I-O increment
+       MOVE "CE" TO autoinc_entite
        READ increment
            ADD 1 TO autoinc_num
-           WRITE autoinc
+           REWRITE autoinc
+           END-REWRITE
        CLOSE increment
 
        DISPLAY "Création d'un nouveau centre"
+       DISPLAY "ID attribue : " autoinc_num
 
        OPEN I-O fcentres
-          MOVE 0 TO Wtrouver
-          DISPLAY "Entrez l'ID du centre : "
-          ACCEPT fce_id
+          MOVE autoinc_num TO fce_id
           DISPLAY "Entrez la ville : "
           ACCEPT fce_ville
           DISPLAY "Entrez le produit : "
@@ -19,11 +20,13 @@
           ACCEPT fce_nom
           DISPLAY "Entrez la quantité : "
           ACCEPT fce_quantite
-          MOVE WidC TO fce_id
-          MOVE Wville TO fce_ville
-          MOVE Wproduit TO fce_produit
-          MOVE Wnom TO fce_nom
-          MOVE Wquantite TO fce_quantite
+          DISPLAY "Entrez le seuil de réappro : "
+          ACCEPT fce_seuil
+          MOVE "A" TO fce_statut
+          MOVE FUNCTION CURRENT-DATE TO Wdt
+          MOVE WidUtilisateurConnecte TO fce_modifPar
+          MOVE Wdt(1:8) TO fce_modifDate
+          MOVE Wdt(9:6) TO fce_modifHeure
           WRITE tamp_fcentres
           END-WRITE
           CLOSE fcentres.
@@ -31,16 +34,320 @@
               Affichage_centres.
         OPEN INPUT fcentres
         MOVE 0 TO Wfin
+        MOVE 0 TO WpageCompteur
+        DISPLAY "ID   Nom                             Stock"
         PERFORM WITH TEST AFTER UNTIL Wfin = 1
          READ fcentres NEXT
          AT END MOVE 1 TO Wfin
          NOT AT END
-             DISPLAY "ID :" fce_id
-             DISPLAY "Nom :" fce_nom
+             IF fce_statut NOT = "I" THEN
+                 DISPLAY "ID :" fce_id
+                 DISPLAY "Nom :" fce_nom
+                 DISPLAY "Produit principal " fce_produit
+                     " : " fce_quantite
+                 MOVE fce_id TO WidC
+                 PERFORM Afficher_produits_additionnels_centre
+                 IF Wfin NOT = 1 THEN
+                     PERFORM Pagination_controle
+                 END-IF
+             END-IF
          END-READ
         END-PERFORM
         CLOSE fcentres.
 
+              Afficher_produits_additionnels_centre.
+        OPEN INPUT fcentre_produits
+        MOVE 0 TO Wtrouve
+        MOVE WidC TO fcp_centre
+        START fcentre_produits KEY IS EQUAL TO fcp_centre
+            INVALID KEY MOVE 1 TO Wtrouve
+        END-START
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+            READ fcentre_produits NEXT
+                AT END MOVE 1 TO Wtrouve
+                NOT AT END
+                    IF fcp_centre NOT = WidC THEN
+                        MOVE 1 TO Wtrouve
+                    ELSE
+                        DISPLAY "  produit additionnel " fcp_produit
+                            " : " fcp_quantite
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE fcentre_produits.
+
+              Affichage_centres_ville.
+        DISPLAY "Entrez la ville à lister : "
+        ACCEPT Wville
+        OPEN INPUT fcentres
+        MOVE 0 TO Wfin
+        MOVE 0 TO WpageCompteur
+        DISPLAY "ID   Ville                Nom                Qté"
+        MOVE Wville TO fce_ville
+        START fcentres KEY IS EQUAL TO fce_ville
+            INVALID KEY MOVE 1 TO Wfin
+        END-START
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fcentres NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+             IF fce_ville NOT = Wville THEN
+                 MOVE 1 TO Wfin
+             ELSE
+                 IF fce_statut NOT = "I" THEN
+                     DISPLAY "ID :" fce_id
+                     DISPLAY "Ville :" fce_ville
+                     DISPLAY "Nom :" fce_nom
+                     DISPLAY "Quantité :" fce_quantite
+                     IF Wfin NOT = 1 THEN
+                         PERFORM Pagination_controle
+                     END-IF
+                 END-IF
+             END-IF
+         END-READ
+        END-PERFORM
+        CLOSE fcentres.
+
+              Transfert_stock_centres.
+        DISPLAY "Entrez l'ID du centre source : "
+        ACCEPT WidCSource
+        DISPLAY "Entrez l'ID du centre destination : "
+        ACCEPT WidCDest
+        DISPLAY "Entrez le produit : "
+        ACCEPT Wproduit
+        DISPLAY "Entrez la quantité à transférer : "
+        ACCEPT Wquantite
+
+        MOVE 0 TO Wtrouver
+        OPEN I-O fcentres
+        MOVE WidCSource TO fce_id
+        READ fcentres
+            INVALID KEY
+                DISPLAY "Centre source introuvable."
+                MOVE 1 TO Wtrouver
+            NOT INVALID KEY
+                IF fce_produit NOT = Wproduit THEN
+                    DISPLAY "Ce centre ne stocke pas ce produit."
+                    MOVE 1 TO Wtrouver
+                ELSE IF fce_quantite < Wquantite THEN
+                    DISPLAY "Stock du centre source insuffisant."
+                    MOVE 1 TO Wtrouver
+                END-IF
+        END-READ
+
+        IF Wtrouver = 0 THEN
+            MOVE WidCDest TO fce_id
+            READ fcentres
+                INVALID KEY
+                    DISPLAY "Centre destination introuvable."
+                    MOVE 1 TO Wtrouver
+                NOT INVALID KEY
+                    IF fce_produit NOT = Wproduit THEN
+                        DISPLAY "Le centre destination ne stocke pas "
+                            "ce produit."
+                        MOVE 1 TO Wtrouver
+                    END-IF
+            END-READ
+        END-IF
+
+        IF Wtrouver = 0 THEN
+            MOVE WidCSource TO fce_id
+            READ fcentres
+                NOT INVALID KEY
+                    SUBTRACT Wquantite FROM fce_quantite
+                    REWRITE tamp_fcentres
+                    END-REWRITE
+            END-READ
+            MOVE WidCDest TO fce_id
+            READ fcentres
+                NOT INVALID KEY
+                    ADD Wquantite TO fce_quantite
+                    REWRITE tamp_fcentres
+                    END-REWRITE
+            END-READ
+            CLOSE fcentres
+            PERFORM Journaliser_mouvement
+            DISPLAY "Transfert effectué."
+        ELSE
+            CLOSE fcentres
+        END-IF.
+
+              Journaliser_mouvement.
+        OPEN I-O increment
+        MOVE "MV" TO autoinc_entite
+        READ increment
+            ADD 1 TO autoinc_num
+            REWRITE autoinc
+            END-REWRITE
+        CLOSE increment
+
+        OPEN I-O fmouvements
+        MOVE autoinc_num TO fmv_id
+        MOVE WidCSource TO fmv_centreSource
+        MOVE WidCDest TO fmv_centreDest
+        MOVE Wproduit TO fmv_produit
+        MOVE Wquantite TO fmv_quantite
+        MOVE FUNCTION CURRENT-DATE TO Wdt
+        MOVE Wdt(1:8) TO fmv_date
+        WRITE tamp_fmouvements
+        END-WRITE
+        CLOSE fmouvements.
+
+              Affichage_mouvements.
+        OPEN INPUT fmouvements
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fmouvements NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                    DISPLAY "mouvement:" fmv_id
+                        " source:" fmv_centreSource
+                        " dest:" fmv_centreDest
+                        " produit:" fmv_produit
+                        " quantite:" fmv_quantite
+                        " date:" fmv_date
+            END-READ
+        END-PERFORM
+        CLOSE fmouvements.
+
+              Ajout_produit_centre.
+        DISPLAY "Entrez l'ID du centre : "
+        ACCEPT WidC
+        MOVE 0 TO Wtrouver
+        OPEN INPUT fcentres
+        MOVE WidC TO fce_id
+        READ fcentres
+            INVALID KEY
+                DISPLAY "Le centre n'existe pas."
+            NOT INVALID KEY
+                MOVE 1 TO Wtrouver
+        END-READ
+        CLOSE fcentres
+        IF Wtrouver = 1 THEN
+            DISPLAY "Entrez l'ID du produit additionnel : "
+            ACCEPT WidProduit
+            MOVE 0 TO Wtrouver
+            OPEN INPUT fproduits
+            MOVE WidProduit TO fpr_id
+            READ fproduits
+                INVALID KEY
+                    DISPLAY "Le produit n'existe pas."
+                NOT INVALID KEY
+                    MOVE 1 TO Wtrouver
+            END-READ
+            CLOSE fproduits
+            IF Wtrouver = 1 THEN
+                DISPLAY "Entrez la quantité : "
+                ACCEPT Wquantite
+                DISPLAY "Entrez le seuil de réappro : "
+                ACCEPT Wseuil
+                MOVE WidC TO fcp_centre
+                MOVE WidProduit TO fcp_produit
+                MOVE Wquantite TO fcp_quantite
+                MOVE Wseuil TO fcp_seuil
+                OPEN I-O fcentre_produits
+                WRITE tamp_fcentre_produits
+                    INVALID KEY
+                        REWRITE tamp_fcentre_produits
+                        END-REWRITE
+                END-WRITE
+                CLOSE fcentre_produits
+                DISPLAY "Produit additionnel enregistré."
+            END-IF
+        END-IF.
+
+              Affichage_produits_centre.
+        DISPLAY "Entrez l'ID du centre : "
+        ACCEPT WidC
+        OPEN INPUT fcentres
+        MOVE WidC TO fce_id
+        READ fcentres
+            INVALID KEY
+                DISPLAY "Le centre n'existe pas."
+            NOT INVALID KEY
+                DISPLAY "Produit principal " fce_produit
+                    " : " fce_quantite
+        END-READ
+        CLOSE fcentres
+        OPEN INPUT fcentre_produits
+        MOVE 0 TO Wfin
+        MOVE WidC TO fcp_centre
+        START fcentre_produits KEY IS EQUAL TO fcp_centre
+            INVALID KEY MOVE 1 TO Wfin
+        END-START
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fcentre_produits NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                    IF fcp_centre NOT = WidC THEN
+                        MOVE 1 TO Wfin
+                    ELSE
+                        DISPLAY "Produit additionnel " fcp_produit
+                            " : " fcp_quantite
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE fcentre_produits.
+
+              Tableau_stock_villes.
+        DISPLAY "Tableau du stock par ville"
+        OPEN INPUT fcentres
+        MOVE 0 TO Wfin
+        MOVE SPACES TO Wville
+        MOVE 0 TO WtotalVille
+        MOVE 0 TO WnbLignesTpv
+        START fcentres KEY IS NOT LESS THAN fce_ville
+            INVALID KEY MOVE 1 TO Wfin
+        END-START
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fcentres NEXT
+                AT END
+                    IF Wville NOT = SPACES THEN
+                        PERFORM Imprimer_tableau_ville
+                    END-IF
+                    MOVE 1 TO Wfin
+                NOT AT END
+                    IF fce_ville NOT = Wville THEN
+                        IF Wville NOT = SPACES THEN
+                            PERFORM Imprimer_tableau_ville
+                        END-IF
+                        MOVE fce_ville TO Wville
+                        MOVE 0 TO WtotalVille
+                        MOVE 0 TO WnbLignesTpv
+                    END-IF
+                    ADD fce_quantite TO WtotalVille
+                    PERFORM Cumuler_produit_ville
+            END-READ
+        END-PERFORM
+        CLOSE fcentres.
+
+              Cumuler_produit_ville.
+        MOVE 0 TO Wtrouve
+        MOVE 1 TO WidxVille
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 OR
+                WidxVille > WnbLignesTpv
+            IF Wtpv-produit(WidxVille) = fce_produit THEN
+                ADD fce_quantite TO Wtpv-total(WidxVille)
+                MOVE 1 TO Wtrouve
+            ELSE
+                ADD 1 TO WidxVille
+            END-IF
+        END-PERFORM
+        IF Wtrouve = 0 AND WnbLignesTpv < 30 THEN
+            ADD 1 TO WnbLignesTpv
+            MOVE fce_produit TO Wtpv-produit(WnbLignesTpv)
+            MOVE fce_quantite TO Wtpv-total(WnbLignesTpv)
+        END-IF.
+
+              Imprimer_tableau_ville.
+        DISPLAY "Ville : " Wville " - total : " WtotalVille
+        MOVE 1 TO WidxVille
+        PERFORM WITH TEST AFTER UNTIL WidxVille > WnbLignesTpv
+            DISPLAY "   produit " Wtpv-produit(WidxVille)
+                " : " Wtpv-total(WidxVille)
+            ADD 1 TO WidxVille
+        END-PERFORM.
+
             Suppression_centres.
         OPEN I-O fcentres
         MOVE 0 TO Wtrouver
@@ -52,13 +359,64 @@
              DISPLAY "Le centre n'existe pas."
               MOVE 1 TO Wtrouver
            NOT INVALID KEY
-             DISPLAY "Le centre a été supprimé."
-             DELETE fcentres
+             MOVE fce_id TO WidC
+             PERFORM Liste_distributions_du_centre
+             IF WcompteDistrib > 0 THEN
+                 DISPLAY "Suppression refusee, centre utilise par "
+                     WcompteDistrib " distribution(s)."
+             ELSE
+                 DISPLAY "Le centre a été désactivé."
+                 MOVE "I" TO fce_statut
+                 REWRITE tamp_fcentres
+                 END-REWRITE
+             END-IF
+              MOVE 1 TO Wtrouver
+           END-READ
+        END-PERFORM
+        CLOSE fcentres.
+
+            Restauration_centres.
+        OPEN I-O fcentres
+        MOVE 0 TO Wtrouver
+        PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+         DISPLAY "Entrez l'ID du centre à restaurer : "
+           ACCEPT fce_id
+           READ fcentres
+           INVALID KEY
+             DISPLAY "Le centre n'existe pas."
+              MOVE 1 TO Wtrouver
+           NOT INVALID KEY
+             MOVE "A" TO fce_statut
+             REWRITE tamp_fcentres
+             END-REWRITE
+             DISPLAY "Le centre a été restauré."
               MOVE 1 TO Wtrouver
            END-READ
         END-PERFORM
         CLOSE fcentres.
 
+       Liste_distributions_du_centre.
+           MOVE 0 TO WcompteDistrib
+           MOVE 0 TO Wfin
+           OPEN INPUT fdistributions
+           MOVE WidC TO fdi_centre
+           START fdistributions KEY IS EQUAL TO fdi_centre
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fdistributions NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fdi_centre = WidC THEN
+                           ADD 1 TO WcompteDistrib
+                           DISPLAY "  distribution concernee : " fdi_id
+                       ELSE
+                           MOVE 1 TO Wfin
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fdistributions.
+
          Modification_centres.
          DISPLAY "Modification d'un centre"
          DISPLAY "Entrez l'ID du centre à modifier : "
@@ -79,14 +437,122 @@
              ACCEPT fce_nom
              DISPLAY "Entrez la nouvelle quantité : "
              ACCEPT fce_quantite
-             MOVE WidC TO fce_id
-             MOVE Wville TO fce_ville
-             MOVE Wproduit TO fce_produit
-             MOVE Wnom TO fce_nom
-             MOVE Wquantite TO fce_quantite
+             DISPLAY "Entrez le nouveau seuil de réappro : "
+             ACCEPT fce_seuil
+             MOVE FUNCTION CURRENT-DATE TO Wdt
+             MOVE WidUtilisateurConnecte TO fce_modifPar
+             MOVE Wdt(1:8) TO fce_modifDate
+             MOVE Wdt(9:6) TO fce_modifHeure
              REWRITE tamp_fcentres
              END-REWRITE
              DISPLAY "Centre modifié"
          END-READ
          END-PERFORM
-         CLOSE fcentres.
\ No newline at end of file
+         CLOSE fcentres.
+              Tableau_de_bord_admin.
+        DISPLAY "=== Tableau de bord ==="
+        MOVE 0 TO WtbNbCentres
+        MOVE 0 TO WtbStockGlobal
+        OPEN INPUT fcentres
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fcentres NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                    IF fce_statut NOT = "I" THEN
+                        ADD 1 TO WtbNbCentres
+                        ADD fce_quantite TO WtbStockGlobal
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE fcentres
+
+        OPEN INPUT fcentre_produits
+        MOVE 0 TO Wfin
+        MOVE LOW-VALUES TO fcp_cle
+        START fcentre_produits KEY IS NOT LESS THAN fcp_cle
+            INVALID KEY MOVE 1 TO Wfin
+        END-START
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fcentre_produits NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                    ADD fcp_quantite TO WtbStockGlobal
+            END-READ
+        END-PERFORM
+        CLOSE fcentre_produits
+
+        MOVE 0 TO WtbNbProduits
+        OPEN INPUT fproduits
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fproduits NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                    IF fpr_statut NOT = "I" THEN
+                        ADD 1 TO WtbNbProduits
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE fproduits
+
+        MOVE 0 TO WtbNbDistrib
+        MOVE 0 TO WtbQuantiteDistribuee
+        OPEN INPUT fdistributions
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fdistributions NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                    IF fdi_statut NOT = "I" THEN
+                        ADD 1 TO WtbNbDistrib
+                        ADD fdi_quantite TO WtbQuantiteDistribuee
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE fdistributions
+
+        DISPLAY "Centres actifs : " WtbNbCentres
+        DISPLAY "Produits actifs : " WtbNbProduits
+        DISPLAY "Stock total reparti : " WtbStockGlobal
+        DISPLAY "Distributions actives : " WtbNbDistrib
+        DISPLAY "Quantite totale distribuee : "
+            WtbQuantiteDistribuee.
+
+              Alerte_stock_centres.
+        DISPLAY "Alertes de stock par centre"
+        OPEN INPUT fcentres
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fcentres NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                    IF fce_statut NOT = "I" AND
+                            fce_quantite <= fce_seuil THEN
+                        DISPLAY "centre " fce_id " (" fce_nom ") "
+                            "produit " fce_produit " quantite "
+                            fce_quantite " seuil " fce_seuil
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE fcentres
+
+        OPEN INPUT fcentre_produits
+        MOVE 0 TO Wfin
+        MOVE LOW-VALUES TO fcp_cle
+        START fcentre_produits KEY IS NOT LESS THAN fcp_cle
+            INVALID KEY MOVE 1 TO Wfin
+        END-START
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fcentre_produits NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                    IF fcp_quantite <= fcp_seuil THEN
+                        DISPLAY "centre " fcp_centre
+                            " produit additionnel " fcp_produit
+                            " quantite " fcp_quantite
+                            " seuil " fcp_seuil
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE fcentre_produits.
