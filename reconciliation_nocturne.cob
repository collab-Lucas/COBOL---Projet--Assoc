@@ -0,0 +1,312 @@
+           IDENTIFICATION DIVISION.
+              PROGRAM-ID. reconciliation-nocturne.
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+
+                  select fbe assign to "benevoles.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fbe_id
+                  alternate record key is fbe_idGroupe WITH DUPLICATES
+                  alternate record key is fbe_role WITH DUPLICATES
+                  file status is cr_fbe.
+
+                  select fgroupes assign to "groupes.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fgr_id
+                  alternate record key is fgr_specialite WITH DUPLICATES
+                  file status is cr_fgroupes.
+
+                  select froles assign to "roles.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fro_code
+                  file status is cr_froles.
+
+                  select fcentres assign to "centres.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fce_id
+                  alternate record key is fce_ville WITH DUPLICATES
+                  alternate record key is fce_produit WITH DUPLICATES
+                  file status is cr_fcentres.
+
+                  select fcentre_produits assign to
+                  "centre_produits.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fcp_cle
+                  alternate record key is fcp_centre WITH DUPLICATES
+                  file status is cr_fcentre_produits.
+
+                  select fproduits assign to "produits.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fpr_id
+                  file status is cr_fproduits.
+
+                  select frapport assign to
+                  "reconciliation_nocturne.txt"
+                  organization line sequential
+                  file status is cr_frapport.
+
+              DATA DIVISION.
+              FILE SECTION.
+
+              FD fbe.
+              01 tamp_fbe.
+                  02 fbe_id PIC 9(4).
+                  02 fbe_idGroupe PIC 9(4).
+                  02 fbe_role PIC 9(1).
+                  02 fbe_nom PIC X(30).
+                  02 fbe_prenom PIC X(30).
+                  02 fbe_age PIC 9(3).
+                  02 fbe_mdp PIC X(30).
+                  02 fbe_tentatives PIC 9(2).
+                  02 fbe_verrouille PIC 9(1).
+                  02 fbe_statut PIC X(1).
+                  02 fbe_dateInscription PIC 9(8).
+                  02 fbe_modifPar PIC 9(4).
+                  02 fbe_modifDate PIC 9(8).
+                  02 fbe_modifHeure PIC 9(6).
+
+              FD fgroupes.
+              01 tamp_fgroupes.
+                  02 fgr_id PIC 9(5).
+                  02 fgr_specialite PIC X(30).
+                  02 fgr_nbMembre PIC 9(4).
+                  02 fgr_statut PIC X(1).
+                  02 fgr_modifPar PIC 9(4).
+                  02 fgr_modifDate PIC 9(8).
+                  02 fgr_modifHeure PIC 9(6).
+
+              FD froles.
+              01 tamp_froles.
+                  02 fro_code PIC 9(1).
+                  02 fro_libelle PIC X(20).
+
+              FD fcentres.
+              01 tamp_fcentres.
+                  02 fce_id PIC 9(2).
+                  02 fce_ville PIC X(30).
+                  02 fce_produit PIC 9(5).
+                  02 fce_nom PIC X(30).
+                  02 fce_quantite PIC 9(6).
+                  02 fce_statut PIC X(1).
+                  02 fce_seuil PIC 9(6).
+                  02 fce_modifPar PIC 9(4).
+                  02 fce_modifDate PIC 9(8).
+                  02 fce_modifHeure PIC 9(6).
+
+              FD fcentre_produits.
+              01 tamp_fcentre_produits.
+                  02 fcp_cle.
+                      03 fcp_centre PIC 9(2).
+                      03 fcp_produit PIC 9(5).
+                  02 fcp_quantite PIC 9(6).
+
+              FD fproduits.
+              01 tamp_fproduits.
+                  02 fpr_id PIC 9(5).
+                  02 fpr_nom PIC X(30).
+                  02 fpr_quantite PIC 9(6).
+                  02 fpr_seuil PIC 9(6).
+                  02 fpr_statut PIC X(1).
+                  02 fpr_modifPar PIC 9(4).
+                  02 fpr_modifDate PIC 9(8).
+                  02 fpr_modifHeure PIC 9(6).
+
+              FD frapport.
+              01 Wligne-rapport PIC X(150).
+
+              WORKING-STORAGE SECTION.
+              77 cr_fbe PIC 9(2).
+              77 cr_fgroupes PIC 9(2).
+              77 cr_froles PIC 9(2).
+              77 cr_fcentres PIC 9(2).
+              77 cr_fcentre_produits PIC 9(2).
+              77 cr_fproduits PIC 9(2).
+              77 cr_frapport PIC 9(2).
+              77 Wfin PIC 9.
+              77 Wfin2 PIC 9.
+              77 WidG PIC 9(5).
+              77 WcompteBenevoles PIC 9(4).
+              77 WnbExceptions PIC 9(5).
+              77 WtotalProduit PIC 9(7).
+
+              PROCEDURE DIVISION.
+              DISPLAY "Réconciliation nocturne"
+              MOVE 0 TO WnbExceptions
+
+              OPEN INPUT fbe
+              OPEN INPUT fgroupes
+              OPEN INPUT froles
+              OPEN INPUT fcentres
+              OPEN INPUT fcentre_produits
+              OPEN INPUT fproduits
+              OPEN OUTPUT frapport
+
+              MOVE "=== Reconciliation des effectifs de groupe ==="
+                  TO Wligne-rapport
+              WRITE Wligne-rapport
+              PERFORM Verifier_effectifs_groupes
+
+              MOVE "=== Validation roles et groupes des benevoles ==="
+                  TO Wligne-rapport
+              WRITE Wligne-rapport
+              PERFORM Verifier_roles_groupes_benevoles
+
+              MOVE "=== Reconciliation du stock par produit ==="
+                  TO Wligne-rapport
+              WRITE Wligne-rapport
+              PERFORM Verifier_stock_produits
+
+              STRING WnbExceptions " anomalie(s) detectee(s)."
+                  DELIMITED BY SIZE INTO Wligne-rapport
+              WRITE Wligne-rapport
+
+              CLOSE fbe
+              CLOSE fgroupes
+              CLOSE froles
+              CLOSE fcentres
+              CLOSE fcentre_produits
+              CLOSE fproduits
+              CLOSE frapport
+
+              DISPLAY WnbExceptions " anomalie(s) detectee(s), voir "
+                  "reconciliation_nocturne.txt"
+              STOP RUN.
+
+              Verifier_effectifs_groupes.
+              MOVE 0 TO Wfin
+              START fgroupes KEY IS NOT LESS THAN fgr_id
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fgroupes NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fgr_id TO WidG
+                          PERFORM Compte_benevoles_du_groupe
+                          IF WcompteBenevoles NOT = fgr_nbMembre THEN
+                              STRING "groupe " WidG
+                                  " effectif enregistre=" fgr_nbMembre
+                                  " reel=" WcompteBenevoles
+                                  DELIMITED BY SIZE INTO Wligne-rapport
+                              WRITE Wligne-rapport
+                              ADD 1 TO WnbExceptions
+                          END-IF
+                  END-READ
+              END-PERFORM.
+
+              Compte_benevoles_du_groupe.
+              MOVE 0 TO WcompteBenevoles
+              MOVE 0 TO Wfin2
+              MOVE WidG TO fbe_idGroupe
+              START fbe KEY IS EQUAL TO fbe_idGroupe
+                  INVALID KEY MOVE 1 TO Wfin2
+              END-START
+              PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                  READ fbe NEXT
+                      AT END MOVE 1 TO Wfin2
+                      NOT AT END
+                          IF fbe_idGroupe = WidG THEN
+                              IF fbe_statut NOT = "I" THEN
+                                  ADD 1 TO WcompteBenevoles
+                              END-IF
+                          ELSE
+                              MOVE 1 TO Wfin2
+                          END-IF
+                  END-READ
+              END-PERFORM.
+
+              Verifier_roles_groupes_benevoles.
+              MOVE 0 TO Wfin
+              MOVE LOW-VALUES TO fbe_id
+              START fbe KEY IS NOT LESS THAN fbe_id
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fbe NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fbe_role TO fro_code
+                          READ froles
+                              INVALID KEY
+                                  STRING "benevole " fbe_id
+                                      " role inconnu=" fbe_role
+                                      DELIMITED BY SIZE
+                                      INTO Wligne-rapport
+                                  WRITE Wligne-rapport
+                                  ADD 1 TO WnbExceptions
+                          END-READ
+                          MOVE fbe_idGroupe TO fgr_id
+                          READ fgroupes
+                              INVALID KEY
+                                  STRING "benevole " fbe_id
+                                      " groupe introuvable="
+                                      fbe_idGroupe
+                                      DELIMITED BY SIZE
+                                      INTO Wligne-rapport
+                                  WRITE Wligne-rapport
+                                  ADD 1 TO WnbExceptions
+                          END-READ
+                  END-READ
+              END-PERFORM.
+
+              Verifier_stock_produits.
+              MOVE 0 TO Wfin
+              MOVE LOW-VALUES TO fpr_id
+              START fproduits KEY IS NOT LESS THAN fpr_id
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fproduits NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fpr_id TO WidG
+                          PERFORM Cumuler_stock_produit
+                          IF WtotalProduit > fpr_quantite THEN
+                              STRING "produit " WidG
+                                  " stock reparti=" WtotalProduit
+                                  " superieur au stock central="
+                                  fpr_quantite
+                                  DELIMITED BY SIZE
+                                  INTO Wligne-rapport
+                              WRITE Wligne-rapport
+                              ADD 1 TO WnbExceptions
+                          END-IF
+                  END-READ
+              END-PERFORM.
+
+              Cumuler_stock_produit.
+              MOVE 0 TO WtotalProduit
+              MOVE 0 TO Wfin2
+              START fcentres KEY IS NOT LESS THAN fce_id
+                  INVALID KEY MOVE 1 TO Wfin2
+              END-START
+              PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                  READ fcentres NEXT
+                      AT END MOVE 1 TO Wfin2
+                      NOT AT END
+                          IF fce_produit = WidG THEN
+                              ADD fce_quantite TO WtotalProduit
+                          END-IF
+                  END-READ
+              END-PERFORM
+
+              MOVE 0 TO Wfin2
+              START fcentre_produits KEY IS NOT LESS THAN fcp_cle
+                  INVALID KEY MOVE 1 TO Wfin2
+              END-START
+              PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                  READ fcentre_produits NEXT
+                      AT END MOVE 1 TO Wfin2
+                      NOT AT END
+                          IF fcp_produit = WidG THEN
+                              ADD fcp_quantite TO WtotalProduit
+                          END-IF
+                  END-READ
+              END-PERFORM.
