@@ -0,0 +1,15 @@
+           01 tamp_fbe.
+               02 fbe_id PIC 9(4).
+               02 fbe_idGroupe PIC 9(4).
+               02 fbe_role PIC 9(1).
+               02 fbe_nom PIC X(30).
+               02 fbe_prenom PIC X(30).
+               02 fbe_age PIC 9(3).
+               02 fbe_mdp PIC X(30).
+               02 fbe_tentatives PIC 9(2).
+               02 fbe_verrouille PIC 9(1).
+               02 fbe_statut PIC X(1).
+               02 fbe_dateInscription PIC 9(8).
+               02 fbe_modifPar PIC 9(4).
+               02 fbe_modifDate PIC 9(8).
+               02 fbe_modifHeure PIC 9(6).
