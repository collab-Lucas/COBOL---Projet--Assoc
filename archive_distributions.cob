@@ -0,0 +1,118 @@
+           IDENTIFICATION DIVISION.
+              PROGRAM-ID. archive-distributions.
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+
+                  select fdistributions assign to "distributions.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fdi_id
+                  alternate record key is fdi_idGroupe WITH DUPLICATES
+                  alternate record key is fdi_centre WITH DUPLICATES
+                  alternate record key is fdi_produit WITH DUPLICATES
+                  alternate record key is fdi_date WITH DUPLICATES
+                  file status is cr_fdistributions.
+
+                  select farchive assign to "distributions_archive.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fax_id
+                  alternate record key is fax_date WITH DUPLICATES
+                  file status is cr_farchive.
+
+              DATA DIVISION.
+              FILE SECTION.
+
+              FD fdistributions.
+              01 tamp_fdistributions.
+                  02 fdi_id PIC 9(5).
+                  02 fdi_idGroupe PIC 9(5).
+                  02 fdi_date PIC 9(8).
+                  02 fdi_centre PIC 9(2).
+                  02 fdi_horaire PIC X(2).
+                  02 fdi_produit PIC 9(2).
+                  02 fdi_quantite PIC 9(6).
+                  02 fdi_statut PIC X(1).
+                  02 fdi_modifPar PIC 9(4).
+                  02 fdi_modifDate PIC 9(8).
+                  02 fdi_modifHeure PIC 9(6).
+
+              FD farchive.
+              01 tamp_farchive.
+                  02 fax_id PIC 9(5).
+                  02 fax_idGroupe PIC 9(5).
+                  02 fax_date PIC 9(8).
+                  02 fax_centre PIC 9(2).
+                  02 fax_horaire PIC X(2).
+                  02 fax_produit PIC 9(2).
+                  02 fax_quantite PIC 9(6).
+                  02 fax_statut PIC X(1).
+                  02 fax_modifPar PIC 9(4).
+                  02 fax_modifDate PIC 9(8).
+                  02 fax_modifHeure PIC 9(6).
+
+              WORKING-STORAGE SECTION.
+              77 cr_fdistributions PIC 9(2).
+              77 cr_farchive PIC 9(2).
+              77 Wfin PIC 9.
+              77 WdateLimite PIC 9(8).
+              77 WnbArchivees PIC 9(6).
+
+              PROCEDURE DIVISION.
+              DISPLAY "Archivage des distributions"
+              DISPLAY "Archiver toute distribution anterieure a "
+                  "(AAAAMMJJ) : "
+              ACCEPT WdateLimite
+
+              OPEN I-O fdistributions
+              IF cr_fdistributions = 35 THEN
+                  OPEN OUTPUT fdistributions
+              END-IF
+
+              OPEN I-O farchive
+              IF cr_farchive = 35 THEN
+                  OPEN OUTPUT farchive
+                  CLOSE farchive
+                  OPEN I-O farchive
+              END-IF
+
+              MOVE 0 TO WnbArchivees
+              MOVE 0 TO Wfin
+              MOVE LOW-VALUES TO fdi_id
+              START fdistributions KEY IS NOT LESS THAN fdi_id
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fdistributions NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          IF fdi_date < WdateLimite THEN
+                              PERFORM Archiver_et_supprimer
+                          END-IF
+                  END-READ
+              END-PERFORM
+
+              CLOSE fdistributions
+              CLOSE farchive
+
+              DISPLAY WnbArchivees " distribution(s) archivee(s)."
+              STOP RUN.
+
+              Archiver_et_supprimer.
+              MOVE fdi_id TO fax_id
+              MOVE fdi_idGroupe TO fax_idGroupe
+              MOVE fdi_date TO fax_date
+              MOVE fdi_centre TO fax_centre
+              MOVE fdi_horaire TO fax_horaire
+              MOVE fdi_produit TO fax_produit
+              MOVE fdi_quantite TO fax_quantite
+              MOVE fdi_statut TO fax_statut
+              MOVE fdi_modifPar TO fax_modifPar
+              MOVE fdi_modifDate TO fax_modifDate
+              MOVE fdi_modifHeure TO fax_modifHeure
+              WRITE tamp_farchive
+                  INVALID KEY CONTINUE
+              END-WRITE
+              DELETE fdistributions
+              ADD 1 TO WnbArchivees.
