@@ -0,0 +1,109 @@
+           IDENTIFICATION DIVISION.
+              PROGRAM-ID. export-distributions.
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+
+                  select fdistributions assign to "distributions.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fdi_id
+                  alternate record key is fdi_idGroupe WITH DUPLICATES
+                  alternate record key is fdi_centre WITH DUPLICATES
+                  alternate record key is fdi_produit WITH DUPLICATES
+                  alternate record key is fdi_date WITH DUPLICATES
+                  file status is cr_fdistributions.
+
+                  select fexport assign to "export_distributions.csv"
+                  organization line sequential
+                  file status is cr_fexport.
+
+              DATA DIVISION.
+              FILE SECTION.
+
+              FD fdistributions.
+              01 tamp_fdistributions.
+                  02 fdi_id PIC 9(5).
+                  02 fdi_idGroupe PIC 9(5).
+                  02 fdi_date PIC 9(8).
+                  02 fdi_centre PIC 9(2).
+                  02 fdi_horaire PIC X(2).
+                  02 fdi_produit PIC 9(2).
+                  02 fdi_quantite PIC 9(6).
+                  02 fdi_statut PIC X(1).
+                  02 fdi_modifPar PIC 9(4).
+                  02 fdi_modifDate PIC 9(8).
+                  02 fdi_modifHeure PIC 9(6).
+
+              FD fexport.
+              01 Wligne-export PIC X(100).
+
+              WORKING-STORAGE SECTION.
+              77 cr_fdistributions PIC 9(2).
+              77 cr_fexport PIC 9(2).
+              77 Wfin PIC 9.
+              77 Wfiltrer PIC X(1).
+              77 WdateDebut PIC 9(8).
+              77 WdateFin PIC 9(8).
+              77 WnbLignes PIC 9(6).
+              01 Wchamp-id PIC Z(4)9.
+              01 Wchamp-idGroupe PIC Z(4)9.
+              01 Wchamp-centre PIC Z9.
+              01 Wchamp-produit PIC Z9.
+              01 Wchamp-quantite PIC Z(5)9.
+              01 Wchamp-date PIC 9(8).
+
+              PROCEDURE DIVISION.
+              DISPLAY "Export CSV des distributions"
+              DISPLAY "Filtrer par periode ? (O/N) : "
+              ACCEPT Wfiltrer
+              IF Wfiltrer = "O" OR Wfiltrer = "o" THEN
+                  DISPLAY "Date de debut (AAAAMMJJ) : "
+                  ACCEPT WdateDebut
+                  DISPLAY "Date de fin (AAAAMMJJ) : "
+                  ACCEPT WdateFin
+              ELSE
+                  MOVE 00000000 TO WdateDebut
+                  MOVE 99999999 TO WdateFin
+              END-IF
+
+              MOVE 0 TO WnbLignes
+              OPEN INPUT fdistributions
+              OPEN OUTPUT fexport
+              MOVE "id;groupe;centre;produit;quantite;date"
+                  TO Wligne-export
+              WRITE Wligne-export
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fdistributions NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          IF fdi_statut NOT = "I" AND
+                                  fdi_date >= WdateDebut AND
+                                  fdi_date <= WdateFin THEN
+                              MOVE fdi_id TO Wchamp-id
+                              MOVE fdi_idGroupe TO Wchamp-idGroupe
+                              MOVE fdi_centre TO Wchamp-centre
+                              MOVE fdi_produit TO Wchamp-produit
+                              MOVE fdi_quantite TO Wchamp-quantite
+                              MOVE fdi_date TO Wchamp-date
+                              STRING
+                                  FUNCTION TRIM(Wchamp-id) ";"
+                                  FUNCTION TRIM(Wchamp-idGroupe) ";"
+                                  FUNCTION TRIM(Wchamp-centre) ";"
+                                  FUNCTION TRIM(Wchamp-produit) ";"
+                                  FUNCTION TRIM(Wchamp-quantite) ";"
+                                  Wchamp-date
+                                  DELIMITED BY SIZE
+                                  INTO Wligne-export
+                              WRITE Wligne-export
+                              ADD 1 TO WnbLignes
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE fdistributions
+              CLOSE fexport
+
+              DISPLAY WnbLignes " distribution(s) exportee(s) vers "
+                  "export_distributions.csv"
+              STOP RUN.
