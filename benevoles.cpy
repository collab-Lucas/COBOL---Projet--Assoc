@@ -1,22 +1,17 @@
        Ajout_BEN.
        DISPLAY  "Création d un nouveau bénévole "
 
+       OPEN I-O increment
+       MOVE "BE" TO autoinc_entite
+       READ increment
+           ADD 1 TO autoinc_num
+           REWRITE autoinc
+           END-REWRITE
+       CLOSE increment
+       MOVE autoinc_num TO Wid
+       DISPLAY "Id attribue : " Wid
+
        OPEN I-O fbe
-       MOVE 0 TO Wtrouve
-        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0 AND Wid<>0
-                MOVE 0 TO Wtrouve
-                DISPLAY "Id Utilisateur: " WITH NO ADVANCING
-                ACCEPT Wid
-                MOVE Wid TO fbe_id
-                READ fbe
-                  NOT INVALID KEY
-                        MOVE 1 TO Wtrouve
-                        DISPLAY "⚠️ Id déjà utilisé ! ⚠️"
-                END-READ
-                IF Wid = 0 THEN
-                        DISPLAY "⚠ Id doit être different de 0 !⚠"
-                END-IF
-        END-PERFORM
 
         MOVE 0 TO Wtrouve
         PERFORM WITH TEST AFTER UNTIL Wtrouve = 0 AND WidGroupe <> 0
@@ -38,18 +33,32 @@
                         DISPLAY "groupe trouver"
                  END-READ 
         END-PERFORM
-           MOVE 0 TO Wtrouver
-           PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
-               DISPLAY  "Entrez le rôle :  "
-               ACCEPT Wrole
-               IF Wrole >0 AND  Wrole >4
-                   MOVE 1 TO Wtrouver
-               END-IF
-           END-PERFORM
+           IF WInscriptionPublique = 1 THEN
+               MOVE 2 TO Wrole
+               MOVE 0 TO WInscriptionPublique
+           ELSE
+               MOVE 0 TO Wtrouver
+               PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+                   DISPLAY  "Entrez le rôle :  "
+                   ACCEPT Wrole
+                   PERFORM Valider_role
+               END-PERFORM
+           END-IF
            DISPLAY  "Entrez le nom :  "
            ACCEPT Wnom
            DISPLAY  "Entrez le prénom :  "
            ACCEPT Wprenom
+           MOVE 1 TO Wtrouve
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+               PERFORM Verifier_doublon_benevole
+               IF Wtrouve = 1 THEN
+                   DISPLAY "Un bénévole porte déjà ce nom."
+                   DISPLAY  "Entrez le nom :  "
+                   ACCEPT Wnom
+                   DISPLAY  "Entrez le prénom :  "
+                   ACCEPT Wprenom
+               END-IF
+           END-PERFORM
            MOVE 0 TO Wtrouver
            PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
                DISPLAY  "Entrez l âge :  "
@@ -58,33 +67,138 @@
                    MOVE 1 TO Wtrouver
                END-IF
            END-PERFORM
-           DISPLAY  "Entrez le mot de passe :  "
-           ACCEPT Wmdp
+           MOVE 0 TO WmdpValide
+           PERFORM WITH TEST AFTER UNTIL WmdpValide = 1
+               DISPLAY  "Entrez le mot de passe :  "
+               ACCEPT Wmdp
+               PERFORM Valider_complexite_mdp
+           END-PERFORM
+           MOVE Wmdp TO Wmdp-clair
+           PERFORM Hacher_mdp
            MOVE Wid TO fbe_id
            MOVE WidGroupe TO fbe_idGroupe
            MOVE Wrole TO fbe_role
            MOVE Wnom TO fbe_nom
            MOVE Wprenom TO fbe_prenom
            MOVE Wage TO fbe_age
-           MOVE Wmdp TO fbe_mdp
+           MOVE Wmdp-hache TO fbe_mdp
+           MOVE 0 TO fbe_tentatives
+           MOVE 0 TO fbe_verrouille
+           MOVE "A" TO fbe_statut
+           MOVE FUNCTION CURRENT-DATE TO Wdt
+           MOVE Wdt(1:8) TO fbe_dateInscription
+           MOVE WidUtilisateurConnecte TO fbe_modifPar
+           MOVE Wdt(1:8) TO fbe_modifDate
+           MOVE Wdt(9:6) TO fbe_modifHeure
            WRITE tamp_fbe
            END-WRITE
            CLOSE fbe
            CLOSE fgroupes.
 
+       Rechercher_benevole_par_nom.
+           MOVE 0 TO WnbSuggestions
+           MOVE 0 TO Wfin
+           OPEN INPUT fbe
+           MOVE LOW-VALUES TO fbe_id
+           START fbe KEY IS NOT LESS THAN fbe_id
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fbe NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fbe_statut NOT = "I" AND
+                               (Wnom = SPACES OR fbe_nom = Wnom) AND
+                               (Wprenom = SPACES OR
+                                   fbe_prenom = Wprenom) THEN
+                           DISPLAY "  ID:" fbe_id " Nom:" fbe_nom
+                               " Prénom:" fbe_prenom
+                           MOVE fbe_id TO Wid
+                           ADD 1 TO WnbSuggestions
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fbe
+           IF WnbSuggestions = 0 THEN
+               DISPLAY "Aucun bénévole ne correspond."
+           ELSE
+               DISPLAY "Entrez l ID du bénévole à modifier :  "
+               ACCEPT Wid
+           END-IF.
+
+       Verifier_doublon_benevole.
+           MOVE 0 TO Wtrouve
+           MOVE 0 TO Wfin
+           MOVE LOW-VALUES TO fbe_id
+           START fbe KEY IS NOT LESS THAN fbe_id
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fbe NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fbe_nom = Wnom AND fbe_prenom = Wprenom
+                               THEN
+                           MOVE 1 TO Wtrouve
+                           MOVE 1 TO Wfin
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE Wid TO fbe_id.
+
        Affichage_benevoles.
            OPEN INPUT fbe
            MOVE 0 TO Wfin
+           MOVE 0 TO WpageCompteur
+           DISPLAY  "numéro   nom"
            PERFORM WITH TEST AFTER UNTIL Wfin = 1
             READ fbe NEXT
             AT END MOVE 1 TO Wfin
             NOT AT END
-                DISPLAY  "numéro: " fbe_id
-                DISPLAY  "nom : " fbe_nom
+                IF fbe_statut NOT = "I" THEN
+                    DISPLAY  "numéro: " fbe_id
+                    DISPLAY  "nom : " fbe_nom
+                    IF Wfin NOT = 1 THEN
+                        PERFORM Pagination_controle
+                    END-IF
+                END-IF
             END-READ
            END-PERFORM
            CLOSE fbe.
 
+       Affichage_benevoles_role.
+           DISPLAY  "Entrez le rôle à lister :  "
+           ACCEPT Wrole
+           PERFORM Valider_role
+           IF Wtrouver = 1 THEN
+               OPEN INPUT fbe
+               MOVE 0 TO Wfin
+               MOVE 0 TO WpageCompteur
+               DISPLAY  "numéro   nom"
+               MOVE Wrole TO fbe_role
+               START fbe KEY IS EQUAL TO fbe_role
+                   INVALID KEY MOVE 1 TO Wfin
+               END-START
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fbe NEXT
+                       AT END MOVE 1 TO Wfin
+                       NOT AT END
+                           IF fbe_role NOT = Wrole THEN
+                               MOVE 1 TO Wfin
+                           ELSE
+                               IF fbe_statut NOT = "I" THEN
+                                   DISPLAY  "numéro: " fbe_id
+                                   DISPLAY  "nom : " fbe_nom
+                                   IF Wfin NOT = 1 THEN
+                                       PERFORM Pagination_controle
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE fbe
+           END-IF.
+
        Suppression_benevoles.
            OPEN I-O fbe
            MOVE 0 TO Wtrouver
@@ -97,8 +211,58 @@
                 DISPLAY  "Le bénévole n existe pas. "
                  MOVE 1 TO Wtrouver
               NOT INVALID KEY
-                DISPLAY  "Le bénévole a été supprimé. "
-                DELETE fbe
+                DISPLAY  "Le bénévole a été désactivé. "
+                MOVE "I" TO fbe_statut
+                REWRITE tamp_fbe
+                END-REWRITE
+                 MOVE 1 TO Wtrouver
+              END-READ
+           END-PERFORM
+           CLOSE fbe.
+
+       Rapport_anciennete_benevoles.
+           DISPLAY "Ancienneté des bénévoles"
+           MOVE FUNCTION CURRENT-DATE TO Wdt
+           MOVE Wdt(1:8) TO WdateJour
+           OPEN INPUT fbe
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fbe NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fbe_statut NOT = "I" THEN
+                           MOVE WdateJour(1:4) TO WanneeJour
+                           MOVE WdateJour(5:4) TO WmoisjourJour
+                           MOVE fbe_dateInscription(1:4) TO WanneeIns
+                           MOVE fbe_dateInscription(5:4) TO WmoisjourIns
+                           COMPUTE Wanciennete = WanneeJour - WanneeIns
+                           IF WmoisjourJour < WmoisjourIns THEN
+                               SUBTRACT 1 FROM Wanciennete
+                           END-IF
+                           DISPLAY "numéro: " fbe_id " nom: " fbe_nom
+                               " inscrit le: " fbe_dateInscription
+                               " ancienneté (ans): " Wanciennete
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fbe.
+
+       Restauration_benevoles.
+           OPEN I-O fbe
+           MOVE 0 TO Wtrouver
+           PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+            DISPLAY  "Entrez l ID du bénévole à restaurer :  "
+              ACCEPT Wid
+              MOVE Wid TO fbe_id
+              READ fbe
+              INVALID KEY
+                DISPLAY  "Le bénévole n existe pas. "
+                 MOVE 1 TO Wtrouver
+              NOT INVALID KEY
+                DISPLAY  "Le bénévole a été restauré. "
+                MOVE "A" TO fbe_statut
+                REWRITE tamp_fbe
+                END-REWRITE
                  MOVE 1 TO Wtrouver
               END-READ
            END-PERFORM
@@ -107,8 +271,20 @@
 
        Modification_benevoles.
             DISPLAY  "Modification d un bénévole "
-            DISPLAY  "Entrez l ID du bénévole à modifier :  "
-            ACCEPT Wid
+            DISPLAY  "Rechercher par : 1=ID   2=Nom/Prénom "
+            ACCEPT WmodeRecherche
+            IF WmodeRecherche = 2 THEN
+                DISPLAY  "Entrez le nom (vide = tous) :  "
+                ACCEPT Wnom
+                DISPLAY  "Entrez le prénom (vide = tous) :  "
+                ACCEPT Wprenom
+                PERFORM Rechercher_benevole_par_nom
+            ELSE
+                DISPLAY  "Entrez l ID du bénévole à modifier :  "
+                ACCEPT Wid
+                MOVE 1 TO WnbSuggestions
+            END-IF
+            IF WnbSuggestions > 0 THEN
             OPEN I-O fbe
             MOVE 0 TO Wtrouver
             PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
@@ -119,8 +295,14 @@
                NOT AT END
                    DISPLAY  "Entrez le nouveau groupe :  "
                    ACCEPT WidGroupe
-                   DISPLAY  "Entrez le nouveau rôle :  "
-                   ACCEPT Wrole
+                   MOVE 0 TO Wtrouve
+                   PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+                       DISPLAY  "Entrez le nouveau rôle :  "
+                       ACCEPT Wrole
+                       PERFORM Valider_role
+                       MOVE Wtrouver TO Wtrouve
+                   END-PERFORM
+                   MOVE 0 TO Wtrouver
                    DISPLAY  "Entrez le nouveau nom :  "
                    ACCEPT Wnom
                    DISPLAY  "Entrez le nouveau prénom :  "
@@ -133,71 +315,269 @@
                           MOVE 1 TO Wtrouve
                       END-IF
                    END-PERFORM
-                   DISPLAY  "Entrez le nouveau mot de passe :  "
-                   ACCEPT Wmdp
+                   MOVE 0 TO WmdpValide
+                   PERFORM WITH TEST AFTER UNTIL WmdpValide = 1
+                       DISPLAY  "Entrez le nouveau mot de passe :  "
+                       ACCEPT Wmdp
+                       PERFORM Valider_complexite_mdp
+                   END-PERFORM
+                   MOVE Wmdp TO Wmdp-clair
+                   PERFORM Hacher_mdp
                    MOVE Wid TO fbe_id
                    MOVE WidGroupe TO fbe_idGroupe
                    MOVE Wrole TO fbe_role
                    MOVE Wnom TO fbe_nom
                    MOVE Wprenom TO fbe_prenom
                    MOVE Wage TO fbe_age
-                   MOVE Wmdp TO fbe_mdp
+                   MOVE Wmdp-hache TO fbe_mdp
+                   MOVE FUNCTION CURRENT-DATE TO Wdt
+                   MOVE WidUtilisateurConnecte TO fbe_modifPar
+                   MOVE Wdt(1:8) TO fbe_modifDate
+                   MOVE Wdt(9:6) TO fbe_modifHeure
                    REWRITE tamp_fbe
                    END-REWRITE
                    DISPLAY  "Bénévole modifié "
                END-READ
             END-PERFORM
-            CLOSE fbe.
+            CLOSE fbe
+            END-IF.
+
+       Stats_benevole.
+           DISPLAY  "Statistiques de votre groupe "
+           MOVE WidGroupeUtili TO WidG
+           PERFORM Compte_benevoles_du_groupe
+           PERFORM Compte_distributions_du_groupe
+           DISPLAY  "Groupe : " WidGroupeUtili
+           DISPLAY  "Nombre de benevoles : " WcompteBenevoles
+           DISPLAY  "Nombre de distributions : " WcompteDistrib.
 
-        Ajout_au_Groupes.
+       Modif_profil_benevole.
+            DISPLAY  "Modification de votre profil "
+            OPEN I-O fbe
             MOVE 0 TO Wtrouver
+            MOVE WidUtilisateurConnecte TO fbe_id
             PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
-               DISPLAY  "Entrez l ID du bénévole à ajouter au groupe:  "
-               ACCEPT Wid
-               OPEN I-O fbe
-               MOVE Wid TO fbe_id
-               READ fbe 
-                   INVALID KEY 
-                       DISPLAY "id non trouver"
-                   NOT INVALID KEY
-                        MOVE 1 TO Wtrouver
-                        DISPLAY "id trouver"
+               READ fbe KEY IS fbe_id
+               AT END
+                   DISPLAY  "Profil introuvable "
+                   MOVE 1 TO Wtrouver
+               NOT AT END
+                   DISPLAY  "Entrez le nouveau nom :  "
+                   ACCEPT Wnom
+                   DISPLAY  "Entrez le nouveau prénom :  "
+                   ACCEPT Wprenom
+                   MOVE 0 TO Wtrouve
+                   PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+                      DISPLAY  "Entrez le nouvel âge :  "
+                      ACCEPT Wage
+                      IF Wage > 0
+                          MOVE 1 TO Wtrouve
+                      END-IF
+                   END-PERFORM
+                   MOVE 0 TO WmdpValide
+                   PERFORM WITH TEST AFTER UNTIL WmdpValide = 1
+                       DISPLAY  "Entrez le nouveau mot de passe :  "
+                       ACCEPT Wmdp
+                       PERFORM Valider_complexite_mdp
+                   END-PERFORM
+                   MOVE Wmdp TO Wmdp-clair
+                   PERFORM Hacher_mdp
+                   MOVE Wnom TO fbe_nom
+                   MOVE Wprenom TO fbe_prenom
+                   MOVE Wage TO fbe_age
+                   MOVE Wmdp-hache TO fbe_mdp
+                   MOVE FUNCTION CURRENT-DATE TO Wdt
+                   MOVE WidUtilisateurConnecte TO fbe_modifPar
+                   MOVE Wdt(1:8) TO fbe_modifDate
+                   MOVE Wdt(9:6) TO fbe_modifHeure
+                   REWRITE tamp_fbe
+                   END-REWRITE
+                   DISPLAY  "Profil modifié "
+                   MOVE 1 TO Wtrouver
                END-READ
             END-PERFORM
+            CLOSE fbe.
 
-            MOVE 0 TO Wtrouve
-        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0 AND WidGroupe <> 0
-                DISPLAY  "Entrez l ID du groupe (1 Si pas de groupe ):"
-                ACCEPT WidGroupe
-                
-                MOVE 0 TO Wtrouve
+       Ajout_disponibilite_benevole.
+           OPEN I-O increment
+           MOVE "DP" TO autoinc_entite
+           READ increment
+               ADD 1 TO autoinc_num
+               REWRITE autoinc
+               END-REWRITE
+           CLOSE increment
+           MOVE autoinc_num TO WidDisponibilite
 
-                OPEN INPUT fgroupes
-                MOVE WidGroupe TO fgr_id
-                READ fgroupes
-                   INVALID KEY 
-                   DISPLAY "groupe non trouver"
-                   NOT INVALID KEY
-                        MOVE 1 TO Wtrouve
-                        MOVE WidGroupe TO fbe_idGroupe
-                        DISPLAY "groupe trouver"
-                 END-READ 
-        END-PERFORM
+           MOVE 0 TO Wtrouver
+           PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+               DISPLAY  "Entrez l horaire disponible (AM/PM) :  "
+               ACCEPT Whoraire
+               IF Whoraire = "AM" OR Whoraire = "PM" THEN
+                   MOVE 1 TO Wtrouver
+               ELSE
+                   DISPLAY  "Horaire invalide. "
+               END-IF
+           END-PERFORM
 
-                MOVE WidGroupe TO fbe_idGroupe
-                REWRITE tamp_fbe
-                END-REWRITE
-                DISPLAY  "Ajouter au groupe modifié "
-            CLOSE fbe.
+           OPEN I-O fdisponibilites
+           MOVE WidDisponibilite TO fdp_id
+           MOVE WidUtilisateurConnecte TO fdp_idBenevole
+           MOVE Whoraire TO fdp_horaire
+           WRITE tamp_fdisponibilites
+           END-WRITE
+           CLOSE fdisponibilites
+           DISPLAY  "Disponibilité enregistrée. ".
+
+       Affichage_disponibilite_benevole.
+           OPEN INPUT fdisponibilites
+           MOVE 0 TO Wfin
+           MOVE WidUtilisateurConnecte TO fdp_idBenevole
+           START fdisponibilites KEY IS EQUAL TO fdp_idBenevole
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fdisponibilites NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fdp_idBenevole NOT = WidUtilisateurConnecte
+                               THEN
+                           MOVE 1 TO Wfin
+                       ELSE
+                           DISPLAY  "horaire : " fdp_horaire
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fdisponibilites.
+
+       Affichage_benevoles_disponibles_horaire.
+           DISPLAY  "Entrez l horaire recherché (AM/PM) :  "
+           ACCEPT Whoraire
+           OPEN INPUT fdisponibilites
+           MOVE 0 TO Wfin
+           MOVE Whoraire TO fdp_horaire
+           START fdisponibilites KEY IS EQUAL TO fdp_horaire
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fdisponibilites NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fdp_horaire NOT = Whoraire THEN
+                           MOVE 1 TO Wfin
+                       ELSE
+                           MOVE fdp_idBenevole TO Wid
+                           PERFORM Afficher_nom_benevole
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fdisponibilites.
+
+       Afficher_nom_benevole.
+           OPEN INPUT fbe
+           MOVE Wid TO fbe_id
+           READ fbe
+               NOT INVALID KEY
+                   DISPLAY  "  bénévole disponible : " fbe_id
+                       " " fbe_nom " " fbe_prenom
+           END-READ
+           CLOSE fbe.
+
+       Hacher_mdp.
+           MOVE Wmdp-clair TO Wmdp-carac
+           MOVE 0 TO Whash
+           MOVE 1 TO Whashidx
+           PERFORM WITH TEST AFTER UNTIL Whashidx > 30
+               COMPUTE Whash = FUNCTION MOD((Whash * 31) +
+                   FUNCTION ORD(Wmdp-octet(Whashidx)), 9999999999)
+               ADD 1 TO Whashidx
+           END-PERFORM
+           MOVE Whash TO Wmdp-hache.
+
+       Valider_complexite_mdp.
+           MOVE Wmdp TO Wmdp-carac
+           MOVE 0 TO WmdpNbChiffres
+           MOVE 0 TO WmdpNbLettres
+           MOVE 1 TO WmdpIdx
+           PERFORM WITH TEST AFTER UNTIL WmdpIdx > 30
+               IF Wmdp-octet(WmdpIdx) >= "0" AND
+                       Wmdp-octet(WmdpIdx) <= "9" THEN
+                   ADD 1 TO WmdpNbChiffres
+               END-IF
+               IF (Wmdp-octet(WmdpIdx) >= "A" AND
+                       Wmdp-octet(WmdpIdx) <= "Z") OR
+                   (Wmdp-octet(WmdpIdx) >= "a" AND
+                       Wmdp-octet(WmdpIdx) <= "z") THEN
+                   ADD 1 TO WmdpNbLettres
+               END-IF
+               ADD 1 TO WmdpIdx
+           END-PERFORM
+           IF FUNCTION LENGTH(FUNCTION TRIM(Wmdp)) >= 8 AND
+                   WmdpNbChiffres > 0 AND WmdpNbLettres > 0 THEN
+               MOVE 1 TO WmdpValide
+           ELSE
+               DISPLAY "Mot de passe trop faible : 8 car. mini, "
+                   "au moins une lettre et un chiffre."
+               MOVE 0 TO WmdpValide
+           END-IF.
+
+       Valider_role.
+           OPEN INPUT froles
+           MOVE Wrole TO fro_code
+           READ froles
+               INVALID KEY
+                   DISPLAY  "Rôle inconnu, voir la liste des rôles. "
+                   MOVE 0 TO Wtrouver
+               NOT INVALID KEY
+                   MOVE 1 TO Wtrouver
+           END-READ
+           CLOSE froles.
+
+       Affichage_roles.
+           OPEN INPUT froles
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ froles NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   DISPLAY "code :" fro_code " libellé :" fro_libelle
+               END-READ
+           END-PERFORM
+           CLOSE froles.
+
+       Deverrouillage_benevoles.
+           OPEN I-O fbe
+           MOVE 0 TO Wtrouver
+           PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+               DISPLAY  "Entrez l ID du benevole a deverrouiller :  "
+               ACCEPT Wid
+               MOVE Wid TO fbe_id
+               READ fbe
+               INVALID KEY
+                   DISPLAY  "Le bénévole n existe pas. "
+                   MOVE 1 TO Wtrouver
+               NOT INVALID KEY
+                   MOVE 0 TO fbe_tentatives
+                   MOVE 0 TO fbe_verrouille
+                   REWRITE tamp_fbe
+                   END-REWRITE
+                   DISPLAY  "Compte déverrouillé. "
+                   MOVE 1 TO Wtrouver
+               END-READ
+           END-PERFORM
+           CLOSE fbe.
 
        GERE_BENEVOLES.
        MOVE 0 TO Wchoix2
-       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 6 AND Wchoix2 >0
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 10 AND Wchoix2 >0
            DISPLAY  "1. Ajouter Bénévoles "
            DISPLAY  "2. Supprimer Bénévoles "
 		   DISPLAY  "3. Modifier Bénévoles "
            DISPLAY  "4. Afficher Bénévoles "
-           DISPLAY  "5.Sortir "
+           DISPLAY  "5. Déverrouiller Bénévoles "
+           DISPLAY  "6. Afficher Bénévoles par rôle "
+           DISPLAY  "7. Restaurer Bénévoles "
+           DISPLAY  "8. Ancienneté des Bénévoles "
+           DISPLAY  "9.Sortir "
            ACCEPT Wchoix2
            IF Wchoix2= 1 THEN
                PERFORM Ajout_BEN
@@ -208,18 +588,31 @@
            ELSE IF Wchoix2= 4 THEN
                PERFORM Affichage_benevoles
            ELSE IF Wchoix2= 5 THEN
+               PERFORM Deverrouillage_benevoles
+           ELSE IF Wchoix2= 6 THEN
+               PERFORM Affichage_benevoles_role
+           ELSE IF Wchoix2= 7 THEN
+               PERFORM Restauration_benevoles
+           ELSE IF Wchoix2= 8 THEN
+               PERFORM Rapport_anciennete_benevoles
+           ELSE IF Wchoix2= 9 THEN
                 DISPLAY "✅️ Sortie menu ✅️"
            END-IF
        END-PERFORM.
 
        GERE_GROUPES.
         MOVE 0 TO Wchoix2
-       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 6 AND Wchoix2 >0
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 11 AND Wchoix2 >0
            DISPLAY  "1. Ajouter Groupes "
            DISPLAY  "2. Supprimer Groupes "
 		   DISPLAY  "3. Modifier Groupes "
            DISPLAY  "4. Afficher Groupes "
-           DISPLAY  "5.Sortir"
+           DISPLAY  "5. Afficher Groupes par spécialité "
+           DISPLAY  "6. Effectif d'un groupe "
+           DISPLAY  "7. Reconciliation des effectifs "
+           DISPLAY  "8. Restaurer Groupes "
+           DISPLAY  "9. Lier un chef a un groupe supplementaire "
+           DISPLAY  "10.Sortir"
            ACCEPT Wchoix2
            IF Wchoix2= 1 THEN
                PERFORM Ajout_groupes
@@ -230,18 +623,36 @@
            ELSE IF Wchoix2= 4 THEN
                PERFORM Affichage_groupes
            ELSE IF Wchoix2= 5 THEN
+               PERFORM Affichage_groupes_specialite
+           ELSE IF Wchoix2= 6 THEN
+               PERFORM Rapport_effectif_groupe
+           ELSE IF Wchoix2= 7 THEN
+               PERFORM Reconciliation_effectif_groupes
+           ELSE IF Wchoix2= 8 THEN
+               PERFORM Restauration_groupes
+           ELSE IF Wchoix2= 9 THEN
+               PERFORM Ajout_liaison_groupe
+           ELSE IF Wchoix2= 10 THEN
                 DISPLAY "✅️ Sortie menu ✅️"
            END-IF
        END-PERFORM.
 
        GERE_CENTRES.
         MOVE 0 TO Wchoix2
-       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 6 AND Wchoix2 >0
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 14 AND Wchoix2 >0
            DISPLAY  "1. Ajouter Centres "
            DISPLAY  "2. Supprimer Centres "
            DISPLAY  "3. Modifier Centres "
 		   DISPLAY  "4. Afficher Centres "
-           DISPLAY  "5.Sortir "
+           DISPLAY  "5. Afficher Centres par ville "
+           DISPLAY  "6. Tableau du stock par ville "
+           DISPLAY  "7. Ajouter un produit a un centre "
+           DISPLAY  "8. Afficher les produits d'un centre "
+           DISPLAY  "9. Transfert de stock entre centres "
+           DISPLAY  "10. Historique des transferts "
+           DISPLAY  "11. Restaurer Centres "
+           DISPLAY  "12. Alertes de stock par centre "
+           DISPLAY  "13.Sortir "
            ACCEPT Wchoix2
            IF Wchoix2= 1 THEN
                PERFORM Ajout_centres
@@ -252,18 +663,39 @@
            ELSE IF Wchoix2= 4 THEN
                PERFORM Affichage_centres
            ELSE IF Wchoix2= 5 THEN
+               PERFORM Affichage_centres_ville
+           ELSE IF Wchoix2= 6 THEN
+               PERFORM Tableau_stock_villes
+           ELSE IF Wchoix2= 7 THEN
+               PERFORM Ajout_produit_centre
+           ELSE IF Wchoix2= 8 THEN
+               PERFORM Affichage_produits_centre
+           ELSE IF Wchoix2= 9 THEN
+               PERFORM Transfert_stock_centres
+           ELSE IF Wchoix2= 10 THEN
+               PERFORM Affichage_mouvements
+           ELSE IF Wchoix2= 11 THEN
+               PERFORM Restauration_centres
+           ELSE IF Wchoix2= 12 THEN
+               PERFORM Alerte_stock_centres
+           ELSE IF Wchoix2= 13 THEN
                 DISPLAY "✅️ Sortie menu ✅️"
            END-IF
        END-PERFORM.
 
        GERE_DISTRI.
         MOVE 0 TO Wchoix2
-       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 6 AND Wchoix2 >0
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 11 AND Wchoix2 >0
            DISPLAY  "1. Ajouter distribution "
            DISPLAY  "2. Supprimer distribution "
            DISPLAY  "3. Modifier distribution "
 		   DISPLAY  "4. Afficher distribution "
-           DISPLAY  "5.Sortir "
+           DISPLAY  "5. Rechercher par periode "
+           DISPLAY  "6. Restaurer distribution "
+           DISPLAY  "7. Bénévoles disponibles par horaire "
+           DISPLAY  "8. Imprimer bon de retrait "
+           DISPLAY  "9. Calendrier des distributions "
+           DISPLAY  "10.Sortir "
            ACCEPT Wchoix2
            IF Wchoix2= 1 THEN
                PERFORM Ajout_distributions
@@ -274,18 +706,30 @@
            ELSE IF Wchoix2= 4 THEN
                PERFORM Affichage_distributions
            ELSE IF Wchoix2= 5 THEN
+               PERFORM Affichage_distributions_periode
+           ELSE IF Wchoix2= 6 THEN
+               PERFORM Restauration_distributions
+           ELSE IF Wchoix2= 7 THEN
+               PERFORM Affichage_benevoles_disponibles_horaire
+           ELSE IF Wchoix2= 8 THEN
+               PERFORM Imprimer_bon_distribution
+           ELSE IF Wchoix2= 9 THEN
+               PERFORM Calendrier_distributions
+           ELSE IF Wchoix2= 10 THEN
                 DISPLAY "✅️ Sortie menu ✅️"
            END-IF
        END-PERFORM.
 
        GERE_PRODUIT.
         MOVE 0 TO Wchoix2
-       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 6 AND Wchoix2 >0
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 8 AND Wchoix2 >0
            DISPLAY  "1. Ajouter produit "
            DISPLAY  "2. Supprimer produit "
            DISPLAY  "3. Modifier produit "
 		   DISPLAY  "4. Afficher produit "
-           DISPLAY  "5.Sortir "
+           DISPLAY  "5. Alerte stock "
+           DISPLAY  "6. Restaurer produit "
+           DISPLAY  "7.Sortir "
            ACCEPT Wchoix2
            IF Wchoix2= 1 THEN
                PERFORM Ajout_produits
@@ -296,6 +740,10 @@
            ELSE IF Wchoix2= 4 THEN
                PERFORM Affichage_produits
            ELSE IF Wchoix2= 5 THEN
+               PERFORM Alerte_stock_produits
+           ELSE IF Wchoix2= 6 THEN
+               PERFORM Restauration_produits
+           ELSE IF Wchoix2= 7 THEN
                 DISPLAY "✅️ Sortie menu ✅️"
            END-IF
        END-PERFORM.
