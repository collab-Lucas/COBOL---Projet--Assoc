@@ -0,0 +1,168 @@
+           IDENTIFICATION DIVISION.
+              PROGRAM-ID. export-referentiels.
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+
+                  select fgroupes assign to "groupes.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fgr_id
+                  file status is cr_fgroupes.
+
+                  select fcentres assign to "centres.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fce_id
+                  file status is cr_fcentres.
+
+                  select fproduits assign to "produits.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fpr_id
+                  file status is cr_fproduits.
+
+                  select fexport assign to "export_referentiels.csv"
+                  organization line sequential
+                  file status is cr_fexport.
+
+              DATA DIVISION.
+              FILE SECTION.
+
+              FD fgroupes.
+              01 tamp_fgroupes.
+                  02 fgr_id PIC 9(5).
+                  02 fgr_specialite PIC X(30).
+                  02 fgr_nbMembre PIC 9(4).
+                  02 fgr_statut PIC X(1).
+                  02 fgr_modifPar PIC 9(4).
+                  02 fgr_modifDate PIC 9(8).
+                  02 fgr_modifHeure PIC 9(6).
+
+              FD fcentres.
+              01 tamp_fcentres.
+                  02 fce_id PIC 9(2).
+                  02 fce_ville PIC X(30).
+                  02 fce_produit PIC 9(5).
+                  02 fce_nom PIC X(30).
+                  02 fce_quantite PIC 9(6).
+                  02 fce_statut PIC X(1).
+                  02 fce_seuil PIC 9(6).
+                  02 fce_modifPar PIC 9(4).
+                  02 fce_modifDate PIC 9(8).
+                  02 fce_modifHeure PIC 9(6).
+
+              FD fproduits.
+              01 tamp_fproduits.
+                  02 fpr_id PIC 9(5).
+                  02 fpr_nom PIC X(30).
+                  02 fpr_quantite PIC 9(6).
+                  02 fpr_seuil PIC 9(6).
+                  02 fpr_statut PIC X(1).
+                  02 fpr_modifPar PIC 9(4).
+                  02 fpr_modifDate PIC 9(8).
+                  02 fpr_modifHeure PIC 9(6).
+
+              FD fexport.
+              01 Wligne-export PIC X(100).
+
+              WORKING-STORAGE SECTION.
+              77 cr_fgroupes PIC 9(2).
+              77 cr_fcentres PIC 9(2).
+              77 cr_fproduits PIC 9(2).
+              77 cr_fexport PIC 9(2).
+              77 Wfin PIC 9.
+              77 WnbLignes PIC 9(6).
+              01 Wchamp-id PIC Z(4)9.
+              01 Wchamp-id2 PIC Z9.
+              01 Wchamp-nbMembre PIC Z(3)9.
+              01 Wchamp-quantite PIC Z(5)9.
+              01 Wchamp-seuil PIC Z(5)9.
+
+              PROCEDURE DIVISION.
+              DISPLAY "Export des referentiels (groupes, centres, "
+                  "produits)"
+              MOVE 0 TO WnbLignes
+              OPEN OUTPUT fexport
+              MOVE "type;id;libelle;champ1;champ2;champ3"
+                  TO Wligne-export
+              WRITE Wligne-export
+
+              OPEN INPUT fgroupes
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fgroupes NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          IF fgr_statut NOT = "I" THEN
+                              MOVE fgr_id TO Wchamp-id
+                              MOVE fgr_nbMembre TO Wchamp-nbMembre
+                              STRING
+                                  "GROUPE;"
+                                  FUNCTION TRIM(Wchamp-id) ";"
+                                  fgr_specialite ";"
+                                  FUNCTION TRIM(Wchamp-nbMembre) ";;"
+                                  DELIMITED BY SIZE
+                                  INTO Wligne-export
+                              WRITE Wligne-export
+                              ADD 1 TO WnbLignes
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE fgroupes
+
+              OPEN INPUT fcentres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fcentres NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          IF fce_statut NOT = "I" THEN
+                              MOVE fce_id TO Wchamp-id2
+                              MOVE fce_quantite TO Wchamp-quantite
+                              MOVE fce_seuil TO Wchamp-seuil
+                              STRING
+                                  "CENTRE;"
+                                  FUNCTION TRIM(Wchamp-id2) ";"
+                                  fce_nom ";"
+                                  fce_ville ";"
+                                  FUNCTION TRIM(Wchamp-quantite) ";"
+                                  FUNCTION TRIM(Wchamp-seuil)
+                                  DELIMITED BY SIZE
+                                  INTO Wligne-export
+                              WRITE Wligne-export
+                              ADD 1 TO WnbLignes
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE fcentres
+
+              OPEN INPUT fproduits
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fproduits NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          IF fpr_statut NOT = "I" THEN
+                              MOVE fpr_id TO Wchamp-id
+                              MOVE fpr_quantite TO Wchamp-quantite
+                              MOVE fpr_seuil TO Wchamp-seuil
+                              STRING
+                                  "PRODUIT;"
+                                  FUNCTION TRIM(Wchamp-id) ";"
+                                  fpr_nom ";"
+                                  FUNCTION TRIM(Wchamp-quantite) ";"
+                                  FUNCTION TRIM(Wchamp-seuil) ";"
+                                  DELIMITED BY SIZE
+                                  INTO Wligne-export
+                              WRITE Wligne-export
+                              ADD 1 TO WnbLignes
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE fproduits
+
+              CLOSE fexport
+              DISPLAY WnbLignes " ligne(s) exportee(s) vers "
+                  "export_referentiels.csv"
+              STOP RUN.
