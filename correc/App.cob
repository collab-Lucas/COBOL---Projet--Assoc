@@ -17,7 +17,7 @@
        select increment assign to "autoinc.dat"
        organization indexed
        access mode is dynamic
-       record key is autoinc_num
+       record key is autoinc_entite
        file status is cr_autoinc.
 
 
@@ -37,6 +37,7 @@
         alternate record key is fdi_idGroupe WITH DUPLICATES
         alternate record key is fdi_centre WITH DUPLICATES
         alternate record key is fdi_produit WITH DUPLICATES
+        alternate record key is fdi_date WITH DUPLICATES
         file status is cr_fdistributions.
 
 
@@ -55,24 +56,65 @@
         file status is cr_fproduits.
 
 
+        select fjournal assign to "journal.dat"
+        organization indexed
+        access mode is dynamic
+        record key is fja_id
+        alternate record key is fja_idUtilisateur WITH DUPLICATES
+        file status is cr_fjournal.
+
+
+        select froles assign to "roles.dat"
+        organization indexed
+        access mode is dynamic
+        record key is fro_code
+        file status is cr_froles.
+
+
+        select fcentre_produits assign to "centre_produits.dat"
+        organization indexed
+        access mode is dynamic
+        record key is fcp_cle
+        alternate record key is fcp_centre WITH DUPLICATES
+        file status is cr_fcentre_produits.
+
+
+        select fmouvements assign to "mouvements.dat"
+        organization indexed
+        access mode is dynamic
+        record key is fmv_id
+        file status is cr_fmouvements.
+
+
+        select fdisponibilites assign to "disponibilites.dat"
+        organization indexed
+        access mode is dynamic
+        record key is fdp_id
+        alternate record key is fdp_idBenevole WITH DUPLICATES
+        alternate record key is fdp_horaire WITH DUPLICATES
+        file status is cr_fdisponibilites.
+
+
+        select fliaisongroupe assign to "liaison_groupe.dat"
+        organization indexed
+        access mode is dynamic
+        record key is fgl_id
+        alternate record key is fgl_idBenevole WITH DUPLICATES
+        file status is cr_fliaisongroupe.
+
+
        DATA DIVISION.
          FILE SECTION.
 
 
        FD fbe.
-              01 tamp_fbe.
-                  02 fbe_id PIC 9(4).
-                  02 fbe_idGroupe PIC 9(4).
-                  02 fbe_role PIC 9(1).
-                  02 fbe_nom PIC X(30).
-                  02 fbe_prenom PIC X(30).
-                  02 fbe_age PIC 9(3).
-                  02 fbe_mdp PIC X(30).
+           COPY "fbe_record.cpy".
 
 
        FD increment.
               01 autoinc.
-                  02 autoinc_num PIC 9(4).
+                  02 autoinc_entite PIC X(2).
+                  02 autoinc_num PIC 9(5).
 
 
        FD fcentres.
@@ -82,25 +124,36 @@
                02 fce_produit PIC 9(5).
                02 fce_nom PIC X(30).
                02 fce_quantite PIC 9(6).
+               02 fce_statut PIC X(1).
+               02 fce_seuil PIC 9(6).
+               02 fce_modifPar PIC 9(4).
+               02 fce_modifDate PIC 9(8).
+               02 fce_modifHeure PIC 9(6).
 
 
        FD fdistributions.
               01 tamp_fdistributions.
                   02 fdi_id PIC 9(5).
                   02 fdi_idGroupe PIC 9(5).
-                  02 fdi_jour PIC 9(2).
-                  02 fdi_moi PIC 9(2).
-                  02 fdi_annee PIC 9(2).
+                  02 fdi_date PIC 9(8).
                   02 fdi_centre PIC 9(2).
                   02 fdi_horaire PIC X(2).
                   02 fdi_produit PIC 9(2).
                   02 fdi_quantite PIC 9(6).
+                  02 fdi_statut PIC X(1).
+                  02 fdi_modifPar PIC 9(4).
+                  02 fdi_modifDate PIC 9(8).
+                  02 fdi_modifHeure PIC 9(6).
 
        FD fgroupes.
               01 tamp_fgroupes.
                   02 fgr_id PIC 9(5).
                   02 fgr_specialite PIC X(30).
                   02 fgr_nbMembre PIC 9(4).
+                  02 fgr_statut PIC X(1).
+                  02 fgr_modifPar PIC 9(4).
+                  02 fgr_modifDate PIC 9(8).
+                  02 fgr_modifHeure PIC 9(6).
 
 
        FD fproduits.
@@ -108,6 +161,59 @@
                   02 fpr_id PIC 9(5).
                   02 fpr_nom PIC X(30).
                   02 fpr_quantite PIC 9(6).
+                  02 fpr_seuil PIC 9(6).
+                  02 fpr_statut PIC X(1).
+                  02 fpr_modifPar PIC 9(4).
+                  02 fpr_modifDate PIC 9(8).
+                  02 fpr_modifHeure PIC 9(6).
+
+
+       FD fjournal.
+              01 tamp_fjournal.
+                  02 fja_id PIC 9(5).
+                  02 fja_idUtilisateur PIC 9(4).
+                  02 fja_date PIC 9(8).
+                  02 fja_heure PIC 9(6).
+                  02 fja_resultat PIC X(1).
+
+
+       FD froles.
+              01 tamp_froles.
+                  02 fro_code PIC 9(1).
+                  02 fro_libelle PIC X(20).
+
+
+       FD fcentre_produits.
+              01 tamp_fcentre_produits.
+                  02 fcp_cle.
+                      03 fcp_centre PIC 9(2).
+                      03 fcp_produit PIC 9(5).
+                  02 fcp_quantite PIC 9(6).
+                  02 fcp_seuil PIC 9(6).
+
+
+       FD fmouvements.
+              01 tamp_fmouvements.
+                  02 fmv_id PIC 9(5).
+                  02 fmv_centreSource PIC 9(2).
+                  02 fmv_centreDest PIC 9(2).
+                  02 fmv_produit PIC 9(5).
+                  02 fmv_quantite PIC 9(6).
+                  02 fmv_date PIC 9(8).
+
+
+       FD fdisponibilites.
+              01 tamp_fdisponibilites.
+                  02 fdp_id PIC 9(5).
+                  02 fdp_idBenevole PIC 9(4).
+                  02 fdp_horaire PIC X(2).
+
+
+       FD fliaisongroupe.
+              01 tamp_fliaisongroupe.
+                  02 fgl_id PIC 9(5).
+                  02 fgl_idBenevole PIC 9(4).
+                  02 fgl_idGroupe PIC 9(5).
 
 
 
@@ -119,9 +225,28 @@
                     77 cr_fgroupes PIC 9(2).
                     77 cr_fbe PIC 9(2).
                     77 cr_autoinc PIC 9(2).
+                    77 cr_fjournal PIC 9(2).
+                    77 cr_froles PIC 9(2).
+                    77 cr_fcentre_produits PIC 9(2).
+                    77 cr_fmouvements PIC 9(2).
+                    77 cr_fdisponibilites PIC 9(2).
+                    77 WidDisponibilite PIC 9(5).
+                    77 cr_fliaisongroupe PIC 9(2).
+                    77 WidLiaisonGroupe PIC 9(5).
+                    77 WdateJour PIC 9(8).
+                    77 WanneeJour PIC 9(4).
+                    77 WmoisjourJour PIC 9(4).
+                    77 WanneeIns PIC 9(4).
+                    77 WmoisjourIns PIC 9(4).
+                    77 Wanciennete PIC S9(3).
+                    77 WidCSource PIC 9(2).
+                    77 WidCDest PIC 9(2).
+                    77 WquantiteDispo PIC 9(6).
+                    77 WusingCP PIC 9(1).
                     77 Wfin PIC 9.
                     77 Wid PIC 9(4).
                     77 Wrole PIC 9(1).
+                    77 Wlibelle PIC X(20).
                     77 Wnom PIC X(30).
                     77 Wprenom PIC X(30).
                     77 Wage PIC 9(3).
@@ -130,7 +255,8 @@
                     77 Wtrouve PIC 9(1).
                     77 Wchoix PIC 9(1).
                     77 WchoixM PIC 9(1).
-                    77 Wchoix2 PIC 9(1).
+                    77 Wchoix2 PIC 9(2).
+                    77 WmodeRecherche PIC 9(1).
                     77 WidUtilisateurConnecte  PIC 9(4).
                     77 Wquantite PIC 9(6).
                     77 WidProduit PIC 9(5).
@@ -149,17 +275,103 @@
                     77 Wmot_de_passe PIC X(30).
                     77 WidGroupeUtili PIC 9(5).
                     77 WidcentrePIC PIC 9(2).
+                    77 WcompteBenevoles PIC 9(4).
+                    77 WcompteDistrib PIC 9(4).
+                    77 WdateDebut PIC 9(8).
+                    77 WdateFin PIC 9(8).
+                    77 Wdt PIC X(21).
+                    77 WresultatConnexion PIC X(1).
+                    77 WseuilVerrouillage PIC 9(2) VALUE 3.
+                    77 WInscriptionPublique PIC 9(1).
+                    77 Wmdp-clair PIC X(30).
+                    77 Wmdp-hache PIC X(30).
+                    77 Whash PIC 9(10).
+                    77 Whashidx PIC 9(2).
+                    01 Wmdp-carac.
+                       02 Wmdp-octet PIC X(1) OCCURS 30 TIMES.
+                    77 WmdpValide PIC 9(1).
+                    77 WmdpNbChiffres PIC 9(2).
+                    77 WmdpNbLettres PIC 9(2).
+                    77 WmdpIdx PIC 9(2).
+                    77 WidxVille PIC 9(3).
+                    77 WnbLignesTpv PIC 9(3).
+                    77 WnbSuggestions PIC 9(3).
+                    77 WtotalVille PIC 9(7).
+                    77 Wseuil PIC 9(6).
+                    01 Wtab-produits-ville.
+                       02 Wtpv-ligne OCCURS 30 TIMES.
+                          03 Wtpv-produit PIC 9(5).
+                          03 Wtpv-total PIC 9(7).
+                    01 Wtab-produits-periode.
+                       02 Wtpp-ligne OCCURS 30 TIMES.
+                          03 Wtpp-produit PIC 9(2).
+                          03 Wtpp-total PIC 9(7).
+                    77 WnbLignesTpp PIC 9(2).
+                    77 WidxPeriode PIC 9(2).
+                    77 WpageCompteur PIC 9(3).
+                    77 WpageTaille PIC 9(2) VALUE 10.
+                    77 WpageSuite PIC X(1).
+                    77 WtbNbCentres PIC 9(4).
+                    77 WtbNbProduits PIC 9(4).
+                    77 WtbNbDistrib PIC 9(4).
+                    77 WtbStockGlobal PIC 9(8).
+                    77 WtbQuantiteDistribuee PIC 9(8).
 
 
        PROCEDURE DIVISION.
 
 
        OPEN I-O increment
-                  IF cr_autoinc = 35
-                      MOVE 0 TO autoinc_num
-                      WRITE autoinc
-                      CLOSE increment
-                  END-IF
+       IF cr_autoinc = 35 THEN
+           OPEN OUTPUT increment
+
+           MOVE "BE" TO autoinc_entite
+           MOVE 00002 TO autoinc_num
+           WRITE autoinc
+           END-WRITE
+
+           MOVE "GR" TO autoinc_entite
+           MOVE 00002 TO autoinc_num
+           WRITE autoinc
+           END-WRITE
+
+           MOVE "CE" TO autoinc_entite
+           MOVE 00002 TO autoinc_num
+           WRITE autoinc
+           END-WRITE
+
+           MOVE "PR" TO autoinc_entite
+           MOVE 00002 TO autoinc_num
+           WRITE autoinc
+           END-WRITE
+
+           MOVE "DI" TO autoinc_entite
+           MOVE 00002 TO autoinc_num
+           WRITE autoinc
+           END-WRITE
+
+           MOVE "JO" TO autoinc_entite
+           MOVE 00000 TO autoinc_num
+           WRITE autoinc
+           END-WRITE
+
+           MOVE "MV" TO autoinc_entite
+           MOVE 00000 TO autoinc_num
+           WRITE autoinc
+           END-WRITE
+
+           MOVE "DP" TO autoinc_entite
+           MOVE 00000 TO autoinc_num
+           WRITE autoinc
+           END-WRITE
+
+           MOVE "GL" TO autoinc_entite
+           MOVE 00000 TO autoinc_num
+           WRITE autoinc
+           END-WRITE
+
+       END-IF
+       CLOSE increment
 
 
        OPEN I-O fproduits
@@ -169,6 +381,8 @@
                MOVE 00001 TO fpr_id
                MOVE "Pommes" TO fpr_nom
                MOVE 150 TO fpr_quantite
+               MOVE 50 TO fpr_seuil
+               MOVE "A" TO fpr_statut
 
                WRITE tamp_fproduits
                END-WRITE
@@ -177,6 +391,8 @@
                MOVE 00002 TO fpr_id
                MOVE "Oranges" TO fpr_nom
                MOVE 250 TO fpr_quantite
+               MOVE 50 TO fpr_seuil
+               MOVE "A" TO fpr_statut
 
                WRITE tamp_fproduits
                END-WRITE
@@ -193,6 +409,8 @@
             MOVE 00001 TO fce_produit
             MOVE "Centre Paris" TO fce_nom
             MOVE 10000 TO fce_quantite
+            MOVE "A" TO fce_statut
+            MOVE 500 TO fce_seuil
 
             WRITE tamp_fcentres
             END-WRITE
@@ -203,6 +421,8 @@
             MOVE 00001 TO fce_produit
             MOVE "Centre Lyon" TO fce_nom
             MOVE 8000 TO fce_quantite
+            MOVE "A" TO fce_statut
+            MOVE 500 TO fce_seuil
 
             WRITE tamp_fcentres
             END-WRITE
@@ -216,12 +436,11 @@
 
             MOVE 00001 TO fdi_id
             MOVE 00001 TO fdi_idGroupe
-            MOVE 01 TO fdi_jour
-            MOVE 01 TO fdi_moi
-            MOVE 23 TO fdi_annee
+            MOVE 20230101 TO fdi_date
             MOVE "AM" TO fdi_horaire
             MOVE 01 TO fdi_produit
             MOVE 500 TO fdi_quantite
+            MOVE "A" TO fdi_statut
 
             WRITE tamp_fdistributions
             END-WRITE
@@ -229,12 +448,11 @@
 
             MOVE 00002 TO fdi_id
             MOVE 00002 TO fdi_idGroupe
-            MOVE 01 TO fdi_jour
-            MOVE 01 TO fdi_moi
-            MOVE 23 TO fdi_annee
+            MOVE 20230101 TO fdi_date
             MOVE "PM" TO fdi_horaire
             MOVE 02 TO fdi_produit
             MOVE 1000 TO fdi_quantite
+            MOVE "A" TO fdi_statut
 
             WRITE tamp_fdistributions
             END-WRITE
@@ -250,6 +468,7 @@
             MOVE 00001 TO fgr_id
             MOVE "Cuisine" TO fgr_specialite
             MOVE 10 TO fgr_nbMembre
+            MOVE "A" TO fgr_statut
 
             WRITE tamp_fgroupes
             END-WRITE
@@ -258,6 +477,7 @@
             MOVE 00002 TO fgr_id
             MOVE "Musique" TO fgr_specialite
             MOVE 15 TO fgr_nbMembre
+            MOVE "A" TO fgr_statut
 
             WRITE tamp_fgroupes
             END-WRITE
@@ -266,22 +486,75 @@
        CLOSE fgroupes
 
 
-        OPEN I-O fbe
-           IF cr_fbe = 35 THEN
-                   OPEN I-O increment
-              READ increment
-                  ADD 2 TO autoinc_num
-                  WRITE autoinc
-                  END-WRITE
+       OPEN I-O fjournal
+       IF cr_fjournal = 35 THEN
+            OPEN OUTPUT fjournal
+       END-IF
+       CLOSE fjournal
+
+
+       OPEN I-O fcentre_produits
+       IF cr_fcentre_produits = 35 THEN
+            OPEN OUTPUT fcentre_produits
+       END-IF
+       CLOSE fcentre_produits
+
+
+       OPEN I-O fmouvements
+       IF cr_fmouvements = 35 THEN
+            OPEN OUTPUT fmouvements
+       END-IF
+       CLOSE fmouvements
 
 
+       OPEN I-O fdisponibilites
+       IF cr_fdisponibilites = 35 THEN
+            OPEN OUTPUT fdisponibilites
+       END-IF
+       CLOSE fdisponibilites
+
+
+       OPEN I-O fliaisongroupe
+       IF cr_fliaisongroupe = 35 THEN
+            OPEN OUTPUT fliaisongroupe
+       END-IF
+       CLOSE fliaisongroupe
+
+
+       OPEN I-O froles
+       IF cr_froles = 35 THEN
+            OPEN OUTPUT froles
+            MOVE 1 TO fro_code
+            MOVE "ADMINISTRATEUR" TO fro_libelle
+            WRITE tamp_froles
+            END-WRITE
+            MOVE 2 TO fro_code
+            MOVE "BENEVOLE" TO fro_libelle
+            WRITE tamp_froles
+            END-WRITE
+            MOVE 3 TO fro_code
+            MOVE "CHEF DE GROUPE" TO fro_libelle
+            WRITE tamp_froles
+            END-WRITE
+       END-IF
+       CLOSE froles
+
+
+        OPEN I-O fbe
+           IF cr_fbe = 35 THEN
                 MOVE 00001 TO fbe_id
                 MOVE "Lucas" TO fbe_prenom
                 MOVE "Bonneau" TO fbe_nom
                 MOVE 00001 TO fbe_idGroupe
                 MOVE 25 TO fbe_age
                 MOVE 1 TO fbe_role
-                MOVE "1" TO fbe_mdp
+                MOVE "1" TO Wmdp-clair
+                PERFORM Hacher_mdp
+                MOVE Wmdp-hache TO fbe_mdp
+                MOVE 0 TO fbe_tentatives
+                MOVE 0 TO fbe_verrouille
+                MOVE "A" TO fbe_statut
+                MOVE 20200115 TO fbe_dateInscription
 
                 WRITE tamp_fbe
                 END-WRITE
@@ -293,19 +566,35 @@
                    MOVE 00002 TO fbe_idGroupe
                 MOVE 30 TO fbe_age
                 MOVE 2 TO fbe_role
-                MOVE "800" TO fbe_mdp
+                MOVE "800" TO Wmdp-clair
+                PERFORM Hacher_mdp
+                MOVE Wmdp-hache TO fbe_mdp
+                MOVE 0 TO fbe_tentatives
+                MOVE 0 TO fbe_verrouille
+                MOVE "A" TO fbe_statut
+                MOVE 20220601 TO fbe_dateInscription
 
                 WRITE tamp_fbe
                 END-WRITE
 
            END-IF
-           CLOSE increment
            CLOSE fbe
 
         PERFORM MENUCHOIX
 
         STOP RUN.
 
+       Pagination_controle.
+           ADD 1 TO WpageCompteur
+           IF WpageCompteur >= WpageTaille THEN
+               DISPLAY  "--- Voir la suite ? (O/N) "
+               ACCEPT WpageSuite
+               IF WpageSuite = "N" OR WpageSuite = "n" THEN
+                   MOVE 1 TO Wfin
+               END-IF
+               MOVE 0 TO WpageCompteur
+           END-IF.
+
         COPY "menu.cpy".
         COPY "connexion.cpy".
         COPY "benevoles.cpy".
