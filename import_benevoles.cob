@@ -0,0 +1,261 @@
+           IDENTIFICATION DIVISION.
+              PROGRAM-ID. import-benevoles.
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+
+                  select fbe assign to "benevoles.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fbe_id
+                  alternate record key is fbe_idGroupe WITH DUPLICATES
+                  alternate record key is fbe_role WITH DUPLICATES
+                  file status is cr_fbe.
+
+                  select fgroupes assign to "groupes.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fgr_id
+                  alternate record key is fgr_specialite WITH DUPLICATES
+                  file status is cr_fgroupes.
+
+                  select froles assign to "roles.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fro_code
+                  file status is cr_froles.
+
+                  select increment assign to "autoinc.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is autoinc_entite
+                  file status is cr_autoinc.
+
+                  select fimport assign to "benevoles_import.csv"
+                  organization line sequential
+                  file status is cr_fimport.
+
+                  select frejets assign to "import_benevoles_rejets.log"
+                  organization line sequential
+                  file status is cr_frejets.
+
+              DATA DIVISION.
+              FILE SECTION.
+
+              FD fbe.
+              01 tamp_fbe.
+                  02 fbe_id PIC 9(4).
+                  02 fbe_idGroupe PIC 9(4).
+                  02 fbe_role PIC 9(1).
+                  02 fbe_nom PIC X(30).
+                  02 fbe_prenom PIC X(30).
+                  02 fbe_age PIC 9(3).
+                  02 fbe_mdp PIC X(30).
+                  02 fbe_tentatives PIC 9(2).
+                  02 fbe_verrouille PIC 9(1).
+                  02 fbe_statut PIC X(1).
+                  02 fbe_dateInscription PIC 9(8).
+                  02 fbe_modifPar PIC 9(4).
+                  02 fbe_modifDate PIC 9(8).
+                  02 fbe_modifHeure PIC 9(6).
+
+              FD fgroupes.
+              01 tamp_fgroupes.
+                  02 fgr_id PIC 9(5).
+                  02 fgr_specialite PIC X(30).
+                  02 fgr_nbMembre PIC 9(4).
+
+              FD froles.
+              01 tamp_froles.
+                  02 fro_code PIC 9(1).
+                  02 fro_libelle PIC X(20).
+
+              FD increment.
+              01 autoinc.
+                  02 autoinc_entite PIC X(2).
+                  02 autoinc_num PIC 9(5).
+
+              FD fimport.
+              01 Wligne-import PIC X(100).
+
+              FD frejets.
+              01 Wligne-rejet PIC X(150).
+
+              WORKING-STORAGE SECTION.
+              77 cr_fbe PIC 9(2).
+              77 cr_fgroupes PIC 9(2).
+              77 cr_froles PIC 9(2).
+              77 cr_autoinc PIC 9(2).
+              77 cr_fimport PIC 9(2).
+              77 cr_frejets PIC 9(2).
+              77 Wfin PIC 9.
+              77 WidGroupe PIC 9(4).
+              77 Wrole PIC 9(1).
+              77 Wnom PIC X(30).
+              77 Wprenom PIC X(30).
+              77 Wage PIC 9(3).
+              77 Wmdp PIC X(30).
+              77 Wpos PIC 9(3).
+              77 Wchamp PIC X(30).
+              77 Wrejete PIC 9(1).
+              77 WnbImportes PIC 9(5).
+              77 WnbRejetes PIC 9(5).
+              77 Wmdp-hache PIC X(30).
+              77 Whash PIC 9(10).
+              77 Whashidx PIC 9(2).
+              77 Wdt PIC X(21).
+              01 Wmdp-carac.
+                 02 Wmdp-octet PIC X(1) OCCURS 30 TIMES.
+
+              PROCEDURE DIVISION.
+              DISPLAY "Import en masse des benevoles"
+              MOVE 0 TO WnbImportes
+              MOVE 0 TO WnbRejetes
+
+              OPEN INPUT fimport
+              OPEN OUTPUT frejets
+              OPEN I-O fbe
+              OPEN INPUT fgroupes
+              OPEN INPUT froles
+
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fimport
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          PERFORM Traiter_ligne_import
+                  END-READ
+              END-PERFORM
+
+              CLOSE fimport
+              CLOSE frejets
+              CLOSE fbe
+              CLOSE fgroupes
+              CLOSE froles
+
+              DISPLAY WnbImportes " benevole(s) importe(s)."
+              DISPLAY WnbRejetes " ligne(s) rejetee(s), voir "
+                  "import_benevoles_rejets.log"
+              STOP RUN.
+
+              Traiter_ligne_import.
+              MOVE 0 TO Wrejete
+              MOVE 1 TO Wpos
+              UNSTRING Wligne-import DELIMITED BY ";"
+                  INTO Wchamp
+                  WITH POINTER Wpos
+              MOVE FUNCTION NUMVAL(Wchamp) TO WidGroupe
+              UNSTRING Wligne-import DELIMITED BY ";"
+                  INTO Wchamp
+                  WITH POINTER Wpos
+              MOVE FUNCTION NUMVAL(Wchamp) TO Wrole
+              UNSTRING Wligne-import DELIMITED BY ";"
+                  INTO Wnom
+                  WITH POINTER Wpos
+              UNSTRING Wligne-import DELIMITED BY ";"
+                  INTO Wprenom
+                  WITH POINTER Wpos
+              UNSTRING Wligne-import DELIMITED BY ";"
+                  INTO Wchamp
+                  WITH POINTER Wpos
+              MOVE FUNCTION NUMVAL(Wchamp) TO Wage
+              UNSTRING Wligne-import DELIMITED BY ";"
+                  INTO Wmdp
+                  WITH POINTER Wpos
+
+              MOVE WidGroupe TO fgr_id
+              READ fgroupes
+                  INVALID KEY
+                      MOVE 1 TO Wrejete
+                      STRING "groupe introuvable: " Wligne-import
+                          DELIMITED BY SIZE INTO Wligne-rejet
+                      WRITE Wligne-rejet
+              END-READ
+
+              IF Wrejete = 0 THEN
+                  MOVE Wrole TO fro_code
+                  READ froles
+                      INVALID KEY
+                          MOVE 1 TO Wrejete
+                          STRING "role inconnu: " Wligne-import
+                              DELIMITED BY SIZE INTO Wligne-rejet
+                          WRITE Wligne-rejet
+                  END-READ
+              END-IF
+
+              IF Wrejete = 0 THEN
+                  MOVE Wnom TO fbe_nom
+                  MOVE Wprenom TO fbe_prenom
+                  START fbe KEY IS NOT LESS THAN fbe_id
+                      INVALID KEY CONTINUE
+                  END-START
+                  PERFORM Chercher_doublon_benevole
+                  IF Wrejete = 1 THEN
+                      STRING "benevole deja present: " Wligne-import
+                          DELIMITED BY SIZE INTO Wligne-rejet
+                      WRITE Wligne-rejet
+                  END-IF
+              END-IF
+
+              IF Wrejete = 0 THEN
+                  PERFORM Ecrire_benevole_importe
+                  ADD 1 TO WnbImportes
+              ELSE
+                  ADD 1 TO WnbRejetes
+              END-IF.
+
+              Chercher_doublon_benevole.
+              MOVE 0 TO Wfin
+              MOVE 0 TO Wrejete
+              MOVE LOW-VALUES TO fbe_id
+              START fbe KEY IS NOT LESS THAN fbe_id
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fbe NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          IF fbe_nom = Wnom AND fbe_prenom = Wprenom
+                                  THEN
+                              MOVE 1 TO Wrejete
+                              MOVE 1 TO Wfin
+                          END-IF
+                  END-READ
+              END-PERFORM.
+
+              Ecrire_benevole_importe.
+              OPEN I-O increment
+              MOVE "BE" TO autoinc_entite
+              READ increment
+                  ADD 1 TO autoinc_num
+                  REWRITE autoinc
+                  END-REWRITE
+              CLOSE increment
+
+              MOVE Wmdp TO Wmdp-carac
+              MOVE 0 TO Whash
+              MOVE 1 TO Whashidx
+              PERFORM WITH TEST AFTER UNTIL Whashidx > 30
+                  COMPUTE Whash = FUNCTION MOD((Whash * 31) +
+                      FUNCTION ORD(Wmdp-octet(Whashidx)), 9999999999)
+                  ADD 1 TO Whashidx
+              END-PERFORM
+              MOVE Whash TO Wmdp-hache
+
+              MOVE autoinc_num TO fbe_id
+              MOVE WidGroupe TO fbe_idGroupe
+              MOVE Wrole TO fbe_role
+              MOVE Wnom TO fbe_nom
+              MOVE Wprenom TO fbe_prenom
+              MOVE Wage TO fbe_age
+              MOVE Wmdp-hache TO fbe_mdp
+              MOVE 0 TO fbe_tentatives
+              MOVE 0 TO fbe_verrouille
+              MOVE "A" TO fbe_statut
+              MOVE FUNCTION CURRENT-DATE TO Wdt
+              MOVE Wdt(1:8) TO fbe_dateInscription
+              MOVE 0 TO fbe_modifPar
+              MOVE Wdt(1:8) TO fbe_modifDate
+              MOVE Wdt(9:6) TO fbe_modifHeure
+              WRITE tamp_fbe
+              END-WRITE.
