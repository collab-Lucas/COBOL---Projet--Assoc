@@ -15,25 +15,19 @@
                   select increment assign to "autoinc.dat"
                   organization indexed
                   access mode is dynamic
-                  record key is autoinc_num
+                  record key is autoinc_entite
                   file status is cr_autoinc.
 
               DATA DIVISION.
               FILE SECTION.
 
               FD fbe.
-              01 tamp_fbe.
-                  02 fbe_id PIC 9(4).
-                  02 fbe_idGroupe PIC 9(4).
-                  02 fbe_role PIC X(30).
-                  02 fbe_nom PIC X(30).
-                  02 fbe_prenom PIC X(30).
-                  02 fbe_age PIC 9(3).
-                  02 fbe_mdp PIC X(30).
+              COPY "fbe_record.cpy".
 
               FD increment.
               01 autoinc.
-                  02 autoinc_num PIC 9(4).
+                  02 autoinc_entite PIC X(2).
+                  02 autoinc_num PIC 9(5).
 
               WORKING-STORAGE SECTION.
               77 cr_fbe PIC 9(2).
@@ -41,7 +35,7 @@
               77 Wfin PIC 9.
               77 Wid PIC 9(4).
               77 WidGroupe PIC 9(4).
-              77 Wrole PIC X(30).
+              77 Wrole PIC 9(1).
               77 Wnom PIC X(30).
               77 Wprenom PIC X(30).
               77 Wage PIC 9(3).
@@ -51,6 +45,7 @@
               PROCEDURE DIVISION.
               OPEN I-O increment
                   IF cr_autoinc = 35
+                      MOVE "BE" TO autoinc_entite
                       MOVE 0 TO autoinc_num
                       WRITE autoinc
                       CLOSE increment
@@ -70,6 +65,7 @@
 
               Ajout_benevoles.
               OPEN INPUT increment
+              MOVE "BE" TO autoinc_entite
               READ increment
                   ADD 1 TO autoinc_num
                   WRITE autoinc
@@ -127,7 +123,7 @@
            OPEN I-O fbe
            MOVE 0 TO Wtrouver
            PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
-                  DISPLAY "Entrez l'ID du b√©n√©vole √  supprimer : "
+                  DISPLAY "Entrez l'ID a supprimer : "
                   ACCEPT Wid
                   MOVE Wid TO fbe_id
                   READ fbe
@@ -135,7 +131,7 @@
                          DISPLAY "Le b√©n√©vole n'existe pas."
                          MOVE 1 TO Wtrouver
                   NOT INVALID KEY
-                         DISPLAY "Le b√©n√©vole a √©t√© supprim√©."
+                         DISPLAY "Benevole supprime."
                          DELETE fbe
                   MOVE 1 TO Wtrouver
                   END-READ
