@@ -1,23 +1,26 @@
        Ajout_groupes.
            OPEN I-O increment
+           MOVE "GR" TO autoinc_entite
            READ increment
                ADD 1 TO autoinc_num
-               WRITE autoinc
+               REWRITE autoinc
+               END-REWRITE
            CLOSE increment
 
            DISPLAY "Création d'un nouveau groupe"
+           DISPLAY "ID attribue : " autoinc_num
 
            OPEN I-O fgroupes
-               MOVE 0 TO Wtrouver
-               DISPLAY "Entrez l'ID du groupe : "
-               ACCEPT WidG
+               MOVE autoinc_num TO fgr_id
                DISPLAY "Entrez la spécialité : "
-               ACCEPT Wspecialite
+               ACCEPT fgr_specialite
                DISPLAY "Entrez le nombre de membres : "
-               ACCEPT WnbMembre
-               MOVE Wid TO fgr_id
-               MOVE Wspecialite TO fgr_specialite
-               MOVE WnbMembre TO fgr_nbMembre
+               ACCEPT fgr_nbMembre
+               MOVE "A" TO fgr_statut
+               MOVE FUNCTION CURRENT-DATE TO Wdt
+               MOVE WidUtilisateurConnecte TO fgr_modifPar
+               MOVE Wdt(1:8) TO fgr_modifDate
+               MOVE Wdt(9:6) TO fgr_modifHeure
                WRITE tamp_fgroupes
                END-WRITE
            CLOSE fgroupes.
@@ -25,13 +28,112 @@
        Affichage_groupes.
            OPEN INPUT fgroupes
            MOVE 0 TO Wfin
+           MOVE 0 TO WpageCompteur
+           DISPLAY "ID      Spécialité                     Membres"
            PERFORM WITH TEST AFTER UNTIL Wfin = 1
                READ fgroupes NEXT
                AT END MOVE 1 TO Wfin
                NOT AT END
+                   IF fgr_statut NOT = "I" THEN
+                       DISPLAY "ID du groupe :" fgr_id
+                       DISPLAY "Spécialité :" fgr_specialite
+                       DISPLAY "Nombre de membres :" fgr_nbMembre
+                       IF Wfin NOT = 1 THEN
+                           PERFORM Pagination_controle
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fgroupes.
+
+       Affichage_groupes_specialite.
+           DISPLAY "Entrez la spécialité à lister : "
+           ACCEPT Wspecialite
+           OPEN INPUT fgroupes
+           MOVE 0 TO Wfin
+           MOVE 0 TO WpageCompteur
+           DISPLAY "ID      Spécialité                     Membres"
+           MOVE Wspecialite TO fgr_specialite
+           START fgroupes KEY IS EQUAL TO fgr_specialite
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fgroupes NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fgr_specialite NOT = Wspecialite THEN
+                           MOVE 1 TO Wfin
+                       ELSE
+                           IF fgr_statut NOT = "I" THEN
+                               DISPLAY "ID du groupe :" fgr_id
+                               DISPLAY "Spécialité :" fgr_specialite
+                               DISPLAY "Nombre de membres :"
+                                   fgr_nbMembre
+                               IF Wfin NOT = 1 THEN
+                                   PERFORM Pagination_controle
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fgroupes.
+
+       Rapport_effectif_groupe.
+           DISPLAY "Entrez l'ID du groupe : "
+           ACCEPT WidG
+           OPEN INPUT fgroupes
+           MOVE WidG TO fgr_id
+           READ fgroupes
+               INVALID KEY
+                   DISPLAY "Le groupe n'existe pas."
+               NOT INVALID KEY
                    DISPLAY "ID du groupe :" fgr_id
                    DISPLAY "Spécialité :" fgr_specialite
-                   DISPLAY "Nombre de membres :" fgr_nbMembre
+                   DISPLAY "Nombre de membres (enregistre) :"
+                       fgr_nbMembre
+                   CLOSE fgroupes
+                   OPEN INPUT fbe
+                   MOVE 0 TO Wfin
+                   MOVE WidG TO fbe_idGroupe
+                   START fbe KEY IS EQUAL TO fbe_idGroupe
+                       INVALID KEY MOVE 1 TO Wfin
+                   END-START
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                       READ fbe NEXT
+                           AT END MOVE 1 TO Wfin
+                           NOT AT END
+                               IF fbe_idGroupe NOT = WidG THEN
+                                   MOVE 1 TO Wfin
+                               ELSE
+                                   IF fbe_statut NOT = "I" THEN
+                                       DISPLAY "  bénévole :" fbe_id
+                                           " " fbe_nom " " fbe_prenom
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE fbe
+           END-READ.
+
+       Reconciliation_effectif_groupes.
+           DISPLAY "Reconciliation des effectifs de groupe"
+           OPEN INPUT fgroupes
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fgroupes NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       MOVE fgr_id TO WidG
+                       MOVE fgr_nbMembre TO WnbMembre
+                       PERFORM Compte_benevoles_du_groupe
+                       IF WcompteBenevoles NOT = WnbMembre THEN
+                           DISPLAY "Ecart groupe " WidG
+                               " enregistre:" WnbMembre
+                               " reel:" WcompteBenevoles
+                       ELSE
+                           DISPLAY "Groupe " WidG " conforme ("
+                               WnbMembre ")"
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE fgroupes.
@@ -47,13 +149,234 @@
                    DISPLAY "Le groupe n'existe pas."
                    MOVE 1 TO Wtrouver
                NOT INVALID KEY
-                   DISPLAY "Le groupe a été supprimé."
-                   DELETE fgroupes
+                   MOVE fgr_id TO WidG
+                   PERFORM Compte_benevoles_du_groupe
+                   PERFORM Compte_distributions_du_groupe
+                   IF WcompteBenevoles > 0 OR WcompteDistrib > 0 THEN
+                       DISPLAY "Suppression refusee, groupe utilise."
+                       DISPLAY WcompteBenevoles " benevole(s) et "
+                           WcompteDistrib " distribution(s)."
+                   ELSE
+                       DISPLAY "Le groupe a été désactivé."
+                       MOVE "I" TO fgr_statut
+                       REWRITE tamp_fgroupes
+                       END-REWRITE
+                   END-IF
                    MOVE 1 TO Wtrouver
                END-READ
            END-PERFORM
            CLOSE fgroupes.
 
+       Restauration_groupes.
+           OPEN I-O fgroupes
+           MOVE 0 TO Wtrouver
+           PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+               DISPLAY "Entrez l'ID du groupe à restaurer : "
+               ACCEPT fgr_id
+               READ fgroupes
+               INVALID KEY
+                   DISPLAY "Le groupe n'existe pas."
+                   MOVE 1 TO Wtrouver
+               NOT INVALID KEY
+                   MOVE "A" TO fgr_statut
+                   REWRITE tamp_fgroupes
+                   END-REWRITE
+                   DISPLAY "Le groupe a été restauré."
+                   MOVE 1 TO Wtrouver
+               END-READ
+           END-PERFORM
+           CLOSE fgroupes.
+
+       Compte_benevoles_du_groupe.
+           MOVE 0 TO WcompteBenevoles
+           MOVE 0 TO Wfin
+           OPEN INPUT fbe
+           MOVE WidG TO fbe_idGroupe
+           START fbe KEY IS EQUAL TO fbe_idGroupe
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fbe NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fbe_idGroupe NOT = WidG THEN
+                           MOVE 1 TO Wfin
+                       ELSE
+                           IF fbe_statut NOT = "I" THEN
+                               ADD 1 TO WcompteBenevoles
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fbe.
+
+       Compte_distributions_du_groupe.
+           MOVE 0 TO WcompteDistrib
+           MOVE 0 TO Wfin
+           OPEN INPUT fdistributions
+           MOVE WidG TO fdi_idGroupe
+           START fdistributions KEY IS EQUAL TO fdi_idGroupe
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fdistributions NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fdi_idGroupe = WidG THEN
+                           ADD 1 TO WcompteDistrib
+                       ELSE
+                           MOVE 1 TO Wfin
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fdistributions.
+
+       Voir_groupe_benevole.
+           OPEN INPUT fgroupes
+           MOVE WidGroupeUtili TO fgr_id
+           READ fgroupes KEY IS fgr_id
+               INVALID KEY
+                   DISPLAY "Vous n'appartenez a aucun groupe."
+               NOT INVALID KEY
+                   DISPLAY "ID du groupe :" fgr_id
+                   DISPLAY "Spécialité :" fgr_specialite
+                   DISPLAY "Nombre de membres :" fgr_nbMembre
+           END-READ
+           CLOSE fgroupes
+
+           OPEN INPUT fliaisongroupe
+           MOVE 0 TO Wfin
+           MOVE WidUtilisateurConnecte TO fgl_idBenevole
+           START fliaisongroupe KEY IS EQUAL TO fgl_idBenevole
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fliaisongroupe NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fgl_idBenevole NOT = WidUtilisateurConnecte
+                               THEN
+                           MOVE 1 TO Wfin
+                       ELSE
+                           MOVE fgl_idGroupe TO WidG
+                           PERFORM Afficher_groupe_supplementaire
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fliaisongroupe.
+
+       Afficher_groupe_supplementaire.
+           OPEN INPUT fgroupes
+           MOVE WidG TO fgr_id
+           READ fgroupes
+               NOT INVALID KEY
+                   DISPLAY "Groupe additionnel :" fgr_id
+                   DISPLAY "  Spécialité :" fgr_specialite
+           END-READ
+           CLOSE fgroupes.
+
+       Ajout_liaison_groupe.
+           DISPLAY "Entrez l'ID du chef de groupe : "
+           ACCEPT WidUtilisateur
+           OPEN INPUT fbe
+           MOVE WidUtilisateur TO fbe_id
+           READ fbe
+               INVALID KEY
+                   DISPLAY "Le bénévole n'existe pas."
+                   MOVE 1 TO Wtrouver
+               NOT INVALID KEY
+                   MOVE 0 TO Wtrouver
+           END-READ
+           CLOSE fbe
+           IF Wtrouver NOT = 1 THEN
+               DISPLAY "Entrez l'ID du groupe supplémentaire : "
+               ACCEPT WidG
+               OPEN INPUT fgroupes
+               MOVE WidG TO fgr_id
+               READ fgroupes
+                   INVALID KEY
+                       DISPLAY "Le groupe n'existe pas."
+                       MOVE 1 TO Wtrouver
+               END-READ
+               CLOSE fgroupes
+           END-IF
+           IF Wtrouver NOT = 1 THEN
+               OPEN I-O increment
+               MOVE "GL" TO autoinc_entite
+               READ increment
+                   ADD 1 TO autoinc_num
+                   REWRITE autoinc
+                   END-REWRITE
+               CLOSE increment
+               OPEN I-O fliaisongroupe
+               MOVE autoinc_num TO fgl_id
+               MOVE WidUtilisateur TO fgl_idBenevole
+               MOVE WidG TO fgl_idGroupe
+               WRITE tamp_fliaisongroupe
+               END-WRITE
+               CLOSE fliaisongroupe
+               DISPLAY "Liaison groupe enregistrée."
+           END-IF.
+
+       Modifier_groupe_benevole.
+           DISPLAY "Entrez l'ID du groupe a modifier : "
+           ACCEPT WidG
+           PERFORM Verifier_groupe_chef
+           IF Wtrouver = 1 THEN
+               OPEN I-O fgroupes
+               MOVE WidG TO fgr_id
+               READ fgroupes KEY IS fgr_id
+                   INVALID KEY
+                       DISPLAY "Groupe introuvable."
+                   NOT INVALID KEY
+                       DISPLAY "Entrez la nouvelle spécialité : "
+                       ACCEPT Wspecialite
+                       DISPLAY "Entrez le nouveau nombre de membres : "
+                       ACCEPT WnbMembre
+                       MOVE Wspecialite TO fgr_specialite
+                       MOVE WnbMembre TO fgr_nbMembre
+                       MOVE FUNCTION CURRENT-DATE TO Wdt
+                       MOVE WidUtilisateurConnecte TO fgr_modifPar
+                       MOVE Wdt(1:8) TO fgr_modifDate
+                       MOVE Wdt(9:6) TO fgr_modifHeure
+                       REWRITE tamp_fgroupes
+                       END-REWRITE
+                       DISPLAY "Groupe modifié"
+               END-READ
+               CLOSE fgroupes
+           ELSE
+               DISPLAY "Vous n'appartenez pas a ce groupe."
+           END-IF.
+
+       Verifier_groupe_chef.
+           MOVE 0 TO Wtrouver
+           IF WidG = WidGroupeUtili THEN
+               MOVE 1 TO Wtrouver
+           ELSE
+               OPEN INPUT fliaisongroupe
+               MOVE 0 TO Wfin
+               MOVE WidUtilisateurConnecte TO fgl_idBenevole
+               START fliaisongroupe KEY IS EQUAL TO fgl_idBenevole
+                   INVALID KEY MOVE 1 TO Wfin
+               END-START
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fliaisongroupe NEXT
+                       AT END MOVE 1 TO Wfin
+                       NOT AT END
+                           IF fgl_idBenevole NOT =
+                                   WidUtilisateurConnecte THEN
+                               MOVE 1 TO Wfin
+                           ELSE
+                               IF fgl_idGroupe = WidG THEN
+                                   MOVE 1 TO Wtrouver
+                                   MOVE 1 TO Wfin
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE fliaisongroupe
+           END-IF.
+
        Modification_groupes.
            DISPLAY "Modification d'un groupe"
            DISPLAY "Entrez l'ID du groupe à modifier : "
@@ -73,6 +396,10 @@
                    ACCEPT WnbMembre
                    MOVE Wspecialite TO fgr_specialite
                    MOVE WnbMembre TO fgr_nbMembre
+                   MOVE FUNCTION CURRENT-DATE TO Wdt
+                   MOVE WidUtilisateurConnecte TO fgr_modifPar
+                   MOVE Wdt(1:8) TO fgr_modifDate
+                   MOVE Wdt(9:6) TO fgr_modifHeure
                    REWRITE tamp_fgroupes
                    END-REWRITE
                    DISPLAY "Groupe modifié"
