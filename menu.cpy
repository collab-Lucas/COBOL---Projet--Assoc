@@ -10,16 +10,20 @@
             IF WidUtilisateurConnecte = 0 THEN
                 DISPLAY "Connexion ou inscription"
                 DISPLAY "1 Connexion"
-                DISPLAY "2. Quitter le programme"
+                DISPLAY "2. Inscription"
+                DISPLAY "3. Quitter le programme"
 
-                PERFORM WITH TEST AFTER UNTIL Wchoix < 3 AND Wchoix > 0
+                PERFORM WITH TEST AFTER UNTIL Wchoix < 4 AND Wchoix > 0
                         DISPLAY "Choix: " WITH NO ADVANCING
                         ACCEPT Wchoix
                 END-PERFORM
 
                         IF Wchoix = 1 THEN
-                                PERFORM Ajout_BEN
+                                PERFORM CONNEXION
                         ELSE IF Wchoix = 2 THEN
+                                MOVE 1 TO WInscriptionPublique
+                                PERFORM Ajout_BEN
+                        ELSE IF Wchoix = 3 THEN
                                 MOVE 0 TO Wchoix
                         END-IF
             ELSE
@@ -28,74 +32,99 @@
               DISPLAY "Application ::::::::::: Kermito "
 
               IF WroleUtilisateurConnecte = 1 THEN
-                PERFORM WITH TEST AFTER UNTIL WchoixM < 7 AND WchoixM >0
+                PERFORM WITH TEST AFTER UNTIL WchoixM<10 AND WchoixM>0
                 DISPLAY "1. G√©rer B√©n√©vole"
                 DISPLAY "2. G√©rer Groupe"
                 DISPLAY "3. G√©rer Centre"
                 DISPLAY "4. G√©rer Distribution"
                 DISPLAY "5. G√©rer Produit"
-                DISPLAY "6.Sortir"
+                DISPLAY "6. Journal de connexion"
+                DISPLAY "7. Liste des roles"
+                DISPLAY "8. Tableau de bord"
+                DISPLAY "9.Sortir"
                         DISPLAY "Choix: " WITH NO ADVANCING
                         ACCEPT WchoixM
                 END-PERFORM
-                IF Wchoix = 1 THEN
+                IF WchoixM = 1 THEN
                          PERFORM GERE_BENEVOLES
-                ELSE IF Wchoix = 2 THEN
+                ELSE IF WchoixM = 2 THEN
                         PERFORM GERE_GROUPES
-                ELSE IF Wchoix = 3 THEN
+                ELSE IF WchoixM = 3 THEN
                         PERFORM GERE_CENTRES
-                ELSE IF Wchoix = 4 THEN
+                ELSE IF WchoixM = 4 THEN
                         PERFORM GERE_DISTRI
-                ELSE IF Wchoix = 5 THEN
+                ELSE IF WchoixM = 5 THEN
                         PERFORM GERE_PRODUIT
-                ELSE IF Wchoix = 6 THEN
+                ELSE IF WchoixM = 6 THEN
+                        PERFORM Affichage_journal
+                ELSE IF WchoixM = 7 THEN
+                        PERFORM Affichage_roles
+                ELSE IF WchoixM = 8 THEN
+                        PERFORM Tableau_de_bord_admin
+                ELSE IF WchoixM = 9 THEN
                         MOVE 0 TO WidUtilisateurConnecte
-                        DISPLAY  "‚úÖÔ∏è Deconnexion r√©ussi ‚úÖÔ∏è "
+                        DISPLAY  "Deconnexion reussie"
                 END-IF
               ELSE IF WroleUtilisateurConnecte = 2 THEN
 
                 DISPLAY  "1. Modifier Groupes "
                 DISPLAY  "2. Voir Groupes "
 				DISPLAY  "3. Modif profil "
-                DISPLAY  "4. Stats "
-                DISPLAY  "5. Deconnexion "
+                DISPLAY  "4. Ajouter une disponibilité "
+                DISPLAY  "5. Voir mes disponibilités "
+                DISPLAY  "6. Stats "
+                DISPLAY  "7. Deconnexion "
 
-                PERFORM WITH TEST AFTER UNTIL Wchoix < 6 AND Wchoix > 0
+                PERFORM WITH TEST AFTER UNTIL Wchoix < 8 AND Wchoix > 0
                         DISPLAY  "Choix:  " WITH NO ADVANCING
                         ACCEPT Wchoix
                 END-PERFORM
 
                 IF Wchoix = 1 THEN
+                        PERFORM Modifier_groupe_benevole
                 ELSE IF Wchoix = 2 THEN
-                        
+                        PERFORM Voir_groupe_benevole
                 ELSE IF Wchoix = 3 THEN
-                        
-			    ELSE IF Wchoix = 4 THEN
-					   
+                        PERFORM Modif_profil_benevole
+                ELSE IF Wchoix = 4 THEN
+                        PERFORM Ajout_disponibilite_benevole
                 ELSE IF Wchoix = 5 THEN
+                        PERFORM Affichage_disponibilite_benevole
+			    ELSE IF Wchoix = 6 THEN
+                        PERFORM Stats_benevole
+                ELSE IF Wchoix = 7 THEN
                         MOVE 0 TO WidUtilisateurConnecte
-                        DISPLAY  "‚úÖÔ∏è Deconnexion r√©ussi ‚úÖÔ∏è "
+                        DISPLAY  "Deconnexion reussie"
                 END-IF
             *>----MENU BENEVOLES----
               ELSE IF WroleUtilisateurConnecte = 3 THEN
                 DISPLAY  "1. Voir distribution "
                 DISPLAY  "2. Modif profil "
                 DISPLAY  "3. Affichage groupes "
-                DISPLAY  "4. Deconnexion "
-                PERFORM WITH TEST AFTER UNTIL Wchoix < 5 AND Wchoix > 0
+                DISPLAY  "4. Ajouter une disponibilité "
+                DISPLAY  "5. Voir mes disponibilités "
+                DISPLAY  "6. Modifier Groupes "
+                DISPLAY  "7. Deconnexion "
+                PERFORM WITH TEST AFTER UNTIL Wchoix < 8 AND Wchoix > 0
                         DISPLAY  "Choix:  " WITH NO ADVANCING
                         ACCEPT Wchoix
                 END-PERFORM
 
                 IF Wchoix = 1 THEN
-                        
+                        PERFORM Affichage_dis_bene
                 ELSE IF Wchoix = 2 THEN
-                        
+                        PERFORM Modif_profil_benevole
                 ELSE IF Wchoix = 3 THEN
-                        
+                        PERFORM Voir_groupe_benevole
                 ELSE IF Wchoix = 4 THEN
+                        PERFORM Ajout_disponibilite_benevole
+                ELSE IF Wchoix = 5 THEN
+                        PERFORM Affichage_disponibilite_benevole
+                ELSE IF Wchoix = 6 THEN
+                        PERFORM Modifier_groupe_benevole
+                ELSE IF Wchoix = 7 THEN
                         MOVE 0 TO WidUtilisateurConnecte
-                        DISPLAY  "‚úÖÔ∏è Deconnexion r√©ussi ‚úÖÔ∏è "
+                        DISPLAY  "Deconnexion reussie"
                 END-IF
               END-IF
             END-IF
