@@ -1,16 +1,25 @@
        Ajout_distributions.
+           OPEN I-O increment
+           MOVE "DI" TO autoinc_entite
+           READ increment
+               ADD 1 TO autoinc_num
+               REWRITE autoinc
+               END-REWRITE
+           CLOSE increment
+           MOVE autoinc_num TO WidD
+
            OPEN I-O fdistributions
            DISPLAY "Création d'une nouvelle distribution"
+           DISPLAY "ID attribue : " WidD
 
            MOVE 0 TO Wtrouver
-           DISPLAY "Entrez l'ID de la distribution : "
-           ACCEPT WidD
            DISPLAY "Entrez l'ID du groupe : "
            ACCEPT WidGroupe
+           PERFORM Suggerer_produits_specialite
            DISPLAY "Entrez l'ID du centre : "
            ACCEPT WidC
-           DISPLAY "Entrez la date : "
-           ACCEPT Wdate
+           DISPLAY "Entrez la date (AAAAMMJJ) : "
+           ACCEPT fdi_date
            DISPLAY "Entrez l'horaire : "
            ACCEPT Whoraire
            DISPLAY "Entrez le produit : "
@@ -18,55 +27,159 @@
            DISPLAY "Entrez la quantité : "
            ACCEPT Wquantite
 
-           MOVE WidD TO fdi_id
-           MOVE WidGroupe TO fdi_idGroupe
-           MOVE Wdate TO fdi_date
-           MOVE WidC TO fdi_centre
-           MOVE Whoraire TO fdi_horaire
-           MOVE Wproduit TO fdi_produit
-           MOVE Wquantite TO fdi_quantite
-
-           WRITE tamp_fdistributions
-           END-WRITE
+           MOVE 0 TO Wtrouver
+           MOVE 0 TO WusingCP
+           OPEN I-O fcentres
+           MOVE WidC TO fce_id
+           READ fcentres
+               INVALID KEY
+                   DISPLAY "Centre introuvable, distribution refusee."
+                   MOVE 1 TO Wtrouver
+               NOT INVALID KEY
+                   IF fce_produit = Wproduit THEN
+                       IF fce_quantite < Wquantite THEN
+                           DISPLAY "Stock du centre insuffisant."
+                           MOVE 1 TO Wtrouver
+                       END-IF
+                   ELSE
+                       MOVE 1 TO WusingCP
+                   END-IF
+           END-READ
+           CLOSE fcentres
+
+           IF Wtrouver = 0 AND WusingCP = 1 THEN
+               OPEN I-O fcentre_produits
+               MOVE WidC TO fcp_centre
+               MOVE Wproduit TO fcp_produit
+               READ fcentre_produits
+                   INVALID KEY
+                       DISPLAY "Ce centre ne stocke pas ce produit."
+                       MOVE 1 TO Wtrouver
+                   NOT INVALID KEY
+                       IF fcp_quantite < Wquantite THEN
+                           DISPLAY "Stock du centre insuffisant."
+                           MOVE 1 TO Wtrouver
+                       END-IF
+               END-READ
+               CLOSE fcentre_produits
+           END-IF
+
+           IF Wtrouver = 0 THEN
+               OPEN I-O fproduits
+               MOVE Wproduit TO fpr_id
+               READ fproduits
+                   INVALID KEY
+                       DISPLAY "Produit introuvable, refus."
+                       MOVE 1 TO Wtrouver
+                   NOT INVALID KEY
+                       IF fpr_quantite < Wquantite THEN
+                           DISPLAY "Stock du produit insuffisant."
+                           MOVE 1 TO Wtrouver
+                       END-IF
+               END-READ
+               CLOSE fproduits
+           END-IF
+
+           IF Wtrouver = 0 THEN
+               IF WusingCP = 1 THEN
+                   OPEN I-O fcentre_produits
+                   MOVE WidC TO fcp_centre
+                   MOVE Wproduit TO fcp_produit
+                   READ fcentre_produits
+                       NOT INVALID KEY
+                           SUBTRACT Wquantite FROM fcp_quantite
+                           REWRITE tamp_fcentre_produits
+                           END-REWRITE
+                   END-READ
+                   CLOSE fcentre_produits
+               ELSE
+                   OPEN I-O fcentres
+                   MOVE WidC TO fce_id
+                   READ fcentres
+                       NOT INVALID KEY
+                           SUBTRACT Wquantite FROM fce_quantite
+                           REWRITE tamp_fcentres
+                           END-REWRITE
+                   END-READ
+                   CLOSE fcentres
+               END-IF
+
+               OPEN I-O fproduits
+               MOVE Wproduit TO fpr_id
+               READ fproduits
+                   NOT INVALID KEY
+                       SUBTRACT Wquantite FROM fpr_quantite
+                       REWRITE tamp_fproduits
+                       END-REWRITE
+               END-READ
+               CLOSE fproduits
+
+               MOVE WidD TO fdi_id
+               MOVE WidGroupe TO fdi_idGroupe
+               MOVE WidC TO fdi_centre
+               MOVE Whoraire TO fdi_horaire
+               MOVE Wproduit TO fdi_produit
+               MOVE Wquantite TO fdi_quantite
+               MOVE "A" TO fdi_statut
+               MOVE FUNCTION CURRENT-DATE TO Wdt
+               MOVE WidUtilisateurConnecte TO fdi_modifPar
+               MOVE Wdt(1:8) TO fdi_modifDate
+               MOVE Wdt(9:6) TO fdi_modifHeure
+
+               WRITE tamp_fdistributions
+               END-WRITE
+               DISPLAY "Distribution enregistrée, stock mis à jour."
+           END-IF
            CLOSE fdistributions.
 
        Affichage_distributions.
            OPEN INPUT fdistributions
            MOVE 0 TO Wfin
+           MOVE 0 TO WpageCompteur
+           DISPLAY "N°    Groupe  Date      Horaire  Produit  Qté"
            PERFORM WITH TEST AFTER UNTIL Wfin = 1
            READ fdistributions NEXT
            AT END MOVE 1 TO Wfin
            NOT AT END
-               DISPLAY "numéro de distribution:" fdi_id
-               DISPLAY "groupe :" fdi_idGroupe
-               DISPLAY "date :" fdi_date
-               DISPLAY "horaire :" fdi_horaire
-               DISPLAY "produit :" fdi_produit
-               DISPLAY "quantite:" fdi_quantite
+               IF fdi_statut NOT = "I" THEN
+                   DISPLAY "numéro de distribution:" fdi_id
+                   DISPLAY "groupe :" fdi_idGroupe
+                   DISPLAY "date :" fdi_date
+                   DISPLAY "horaire :" fdi_horaire
+                   DISPLAY "produit :" fdi_produit
+                   DISPLAY "quantite:" fdi_quantite
+                   IF Wfin NOT = 1 THEN
+                       PERFORM Pagination_controle
+                   END-IF
+               END-IF
            END-READ
            END-PERFORM
            CLOSE fdistributions.
-           
+
        Affichage_dis_bene.
            OPEN INPUT fdistributions
            MOVE 0 TO Wfin 
            MOVE WidGroupeUtili TO fdi_idGroupe
-           START fdistributions KEY IS fdi_idGroupe 
+           START fdistributions KEY IS EQUAL TO fdi_idGroupe
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
            PERFORM WITH TEST AFTER UNTIL Wfin = 1
-               READ NEXT fdistributions
-                   AT END 
+               READ fdistributions NEXT
+                   AT END
                        MOVE 1 TO Wfin
                    NOT AT END
-                       IF fdi_idGroupe = WidGroupeUtili THEN
-                           DISPLAY "numéro de distribution:" fdi_id
-                           DISPLAY "groupe :" fdi_idGroupe
-                           DISPLAY "date :" fdi_date
-                           DISPLAY "centre :" fdi_centre
-                           DISPLAY "horaire :" fdi_horaire
-                           DISPLAY "produit :" fdi_produit
-                           DISPLAY "quantite:" fdi_quantite
-                       ELSE
+                       IF fdi_idGroupe NOT = WidGroupeUtili THEN
                            MOVE 1 TO Wfin
+                       ELSE
+                           IF fdi_statut NOT = "I" THEN
+                               DISPLAY "numéro de distribution:" fdi_id
+                               DISPLAY "groupe :" fdi_idGroupe
+                               DISPLAY "date :" fdi_date
+                               DISPLAY "centre :" fdi_centre
+                               DISPLAY "horaire :" fdi_horaire
+                               DISPLAY "produit :" fdi_produit
+                               DISPLAY "quantite:" fdi_quantite
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
@@ -95,17 +208,26 @@
 
            MOVE 0 TO Wfin
            MOVE WidGroupe TO fdi_idGroupe
+           START fdistributions KEY IS EQUAL TO fdi_idGroupe
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
            PERFORM WITH TEST AFTER UNTIL Wfin = 1
-             READ fdistributions KEY IS fdi_idGroupe  NEXT
+             READ fdistributions NEXT
                AT END MOVE 1 TO Wfin
                NOT AT END
-                   DISPLAY "numéro de distribution:" fdi_id
+                 IF fdi_idGroupe NOT = WidGroupe THEN
+                   MOVE 1 TO Wfin
+                 ELSE
+                   IF fdi_statut NOT = "I" THEN
+                       DISPLAY "numéro de distribution:" fdi_id
                        DISPLAY "groupe :" fdi_idGroupe
                        DISPLAY "date :" fdi_date
                        DISPLAY "horaire :" fdi_horaire
                        DISPLAY "centre :" fdi_centre
                        DISPLAY "produit :" fdi_produit
                        DISPLAY "quantite:" fdi_quantite
+                   END-IF
+                 END-IF
              END-READ
            END-PERFORM
            CLOSE fdistributions.
@@ -113,6 +235,117 @@
 
 
 
+       Affichage_distributions_periode.
+           DISPLAY "Entrez la date de debut (AAAAMMJJ) : "
+           ACCEPT WdateDebut
+           DISPLAY "Entrez la date de fin (AAAAMMJJ) : "
+           ACCEPT WdateFin
+
+           MOVE 0 TO WnbLignesTpp
+           OPEN INPUT fdistributions
+           MOVE 0 TO Wfin
+           MOVE WdateDebut TO fdi_date
+           START fdistributions KEY IS NOT LESS THAN fdi_date
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fdistributions NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fdi_date > WdateFin THEN
+                           MOVE 1 TO Wfin
+                       ELSE
+                           IF fdi_statut NOT = "I" THEN
+                               DISPLAY "numéro de distribution:" fdi_id
+                               DISPLAY "groupe :" fdi_idGroupe
+                               DISPLAY "date :" fdi_date
+                               DISPLAY "centre :" fdi_centre
+                               DISPLAY "horaire :" fdi_horaire
+                               DISPLAY "produit :" fdi_produit
+                               DISPLAY "quantite:" fdi_quantite
+                               PERFORM Cumuler_produit_periode
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fdistributions
+           PERFORM Imprimer_totaux_periode.
+
+       Cumuler_produit_periode.
+           MOVE 0 TO Wtrouve
+           MOVE 1 TO WidxPeriode
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 OR
+                   WidxPeriode > WnbLignesTpp
+               IF Wtpp-produit(WidxPeriode) = fdi_produit THEN
+                   ADD fdi_quantite TO Wtpp-total(WidxPeriode)
+                   MOVE 1 TO Wtrouve
+               ELSE
+                   ADD 1 TO WidxPeriode
+               END-IF
+           END-PERFORM
+           IF Wtrouve = 0 AND WnbLignesTpp < 30 THEN
+               ADD 1 TO WnbLignesTpp
+               MOVE fdi_produit TO Wtpp-produit(WnbLignesTpp)
+               MOVE fdi_quantite TO Wtpp-total(WnbLignesTpp)
+           END-IF.
+
+       Imprimer_totaux_periode.
+           DISPLAY "---- Totaux par produit sur la periode ----"
+           MOVE 1 TO WidxPeriode
+           PERFORM WITH TEST AFTER UNTIL WidxPeriode > WnbLignesTpp
+               DISPLAY "   produit " Wtpp-produit(WidxPeriode)
+                   " : " Wtpp-total(WidxPeriode)
+               ADD 1 TO WidxPeriode
+           END-PERFORM.
+
+       Imprimer_bon_distribution.
+           DISPLAY "Entrez l'ID de la distribution : "
+           ACCEPT WidD
+           OPEN INPUT fdistributions
+           MOVE WidD TO fdi_id
+           READ fdistributions
+               INVALID KEY
+                   DISPLAY "La distribution n'existe pas."
+               NOT INVALID KEY
+                   MOVE fdi_idGroupe TO WidG
+                   MOVE fdi_centre TO WidC
+                   MOVE fdi_produit TO WidProduit
+                   DISPLAY
+                   "============================================"
+                   DISPLAY "            BON DE RETRAIT"
+                   DISPLAY
+                   "============================================"
+                   DISPLAY "Distribution n. : " fdi_id
+                   DISPLAY "Date            : " fdi_date
+                   DISPLAY "Horaire         : " fdi_horaire
+                   CLOSE fdistributions
+                   OPEN INPUT fgroupes
+                   MOVE WidG TO fgr_id
+                   READ fgroupes
+                       NOT INVALID KEY
+                           DISPLAY "Groupe          : " fgr_specialite
+                   END-READ
+                   CLOSE fgroupes
+                   OPEN INPUT fcentres
+                   MOVE WidC TO fce_id
+                   READ fcentres
+                       NOT INVALID KEY
+                           DISPLAY "Centre de retrait : " fce_nom
+                           DISPLAY "Ville             : " fce_ville
+                   END-READ
+                   CLOSE fcentres
+                   OPEN INPUT fproduits
+                   MOVE WidProduit TO fpr_id
+                   READ fproduits
+                       NOT INVALID KEY
+                           DISPLAY "Produit         : " fpr_nom
+                   END-READ
+                   CLOSE fproduits
+                   DISPLAY "Quantité        : " fdi_quantite
+                   DISPLAY
+                   "============================================"
+           END-READ.
+
        Suppression_distributions.
            OPEN I-O fdistributions
            MOVE 0 TO Wtrouver
@@ -125,8 +358,31 @@
                DISPLAY "La distribution n'existe pas."
                MOVE 1 TO Wtrouver
            NOT INVALID KEY
-               DISPLAY "La distribution a été supprimée."
-               DELETE fdistributions
+               DISPLAY "La distribution a été désactivée."
+               MOVE "I" TO fdi_statut
+               REWRITE tamp_fdistributions
+               END-REWRITE
+               MOVE 1 TO Wtrouver
+           END-READ
+           END-PERFORM
+           CLOSE fdistributions.
+
+       Restauration_distributions.
+           OPEN I-O fdistributions
+           MOVE 0 TO Wtrouver
+           PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+           DISPLAY "Entrez l'ID de la distribution à restaurer : "
+           ACCEPT WidD
+           MOVE WidD TO fdi_id
+           READ fdistributions
+           INVALID KEY
+               DISPLAY "La distribution n'existe pas."
+               MOVE 1 TO Wtrouver
+           NOT INVALID KEY
+               MOVE "A" TO fdi_statut
+               REWRITE tamp_fdistributions
+               END-REWRITE
+               DISPLAY "La distribution a été restaurée."
                MOVE 1 TO Wtrouver
            END-READ
            END-PERFORM
@@ -147,8 +403,8 @@
            NOT AT END
                DISPLAY "Entrez le nouvel ID de groupe : "
                ACCEPT WidGroupe
-               DISPLAY "Entrez la nouvelle date : "
-               ACCEPT Wdate
+               DISPLAY "Entrez la nouvelle date (AAAAMMJJ) : "
+               ACCEPT fdi_date
                DISPLAY "Entrez le nouvel horaire : "
                ACCEPT Whoraire
                DISPLAY "Entrez l'ID du centre : "
@@ -158,11 +414,14 @@
                DISPLAY "Entrez la nouvelle quantité : "
                ACCEPT Wquantite
                MOVE WidGroupe TO fdi_idGroupe
-               MOVE Wdate TO fdi_date
                MOVE Whoraire TO fdi_horaire
                MOVE WidC TO fdi_centre
                MOVE Wproduit TO fdi_produit
                MOVE Wquantite TO fdi_quantite
+               MOVE FUNCTION CURRENT-DATE TO Wdt
+               MOVE WidUtilisateurConnecte TO fdi_modifPar
+               MOVE Wdt(1:8) TO fdi_modifDate
+               MOVE Wdt(9:6) TO fdi_modifHeure
                REWRITE tamp_fdistributions
                END-REWRITE
                DISPLAY "Distribution modifiée"
@@ -170,3 +429,69 @@
            END-PERFORM
            CLOSE fdistributions.
        
+
+       Calendrier_distributions.
+           DISPLAY "=== Calendrier des distributions ==="
+           OPEN INPUT fdistributions
+           MOVE 0 TO Wfin
+           MOVE 0 TO Wdate
+           MOVE LOW-VALUES TO fdi_date
+           START fdistributions KEY IS NOT LESS THAN fdi_date
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fdistributions NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fdi_statut NOT = "I" THEN
+                           IF fdi_date NOT = Wdate THEN
+                               DISPLAY "Date : " fdi_date
+                               MOVE fdi_date TO Wdate
+                           END-IF
+                           DISPLAY "   horaire " fdi_horaire
+                               " - distribution " fdi_id
+                               " - groupe " fdi_idGroupe
+                               " - produit " fdi_produit
+                               " x " fdi_quantite
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fdistributions.
+
+       Suggerer_produits_specialite.
+           MOVE 0 TO Wtrouve
+           OPEN INPUT fgroupes
+           MOVE WidGroupe TO fgr_id
+           READ fgroupes
+               INVALID KEY
+                   DISPLAY "Groupe introuvable, pas de suggestion."
+               NOT INVALID KEY
+                   MOVE fgr_specialite TO Wspecialite
+                   MOVE 1 TO Wtrouve
+           END-READ
+           CLOSE fgroupes
+
+           IF Wtrouve = 1 THEN
+               MOVE 0 TO WnbSuggestions
+               DISPLAY "Produits suggérés pour la spécialité "
+                   FUNCTION TRIM(Wspecialite) " :"
+               OPEN INPUT fproduits
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fproduits NEXT
+                       AT END MOVE 1 TO Wfin
+                       NOT AT END
+                           IF fpr_statut NOT = "I" AND
+                                   FUNCTION TRIM(fpr_nom) =
+                                   FUNCTION TRIM(Wspecialite) THEN
+                               DISPLAY "  -> " fpr_id " : " fpr_nom
+                               ADD 1 TO WnbSuggestions
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE fproduits
+               IF WnbSuggestions = 0 THEN
+                   DISPLAY "  aucun produit ne correspond exactement "
+                       "a cette specialite."
+               END-IF
+           END-IF.
