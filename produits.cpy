@@ -1,11 +1,18 @@
        Ajout_produits.
+       OPEN I-O increment
+       MOVE "PR" TO autoinc_entite
+       READ increment
+           ADD 1 TO autoinc_num
+           REWRITE autoinc
+           END-REWRITE
+       CLOSE increment
 
        DISPLAY "Création d'un nouveau produit"
+       DISPLAY "ID attribue : " autoinc_num
 
        OPEN I-O fproduits
+           MOVE autoinc_num TO WidProduit
            MOVE 0 TO Wtrouver
-           DISPLAY "Entrez l'ID du produit : "
-           ACCEPT WidProduit
            DISPLAY "Entrez le nom : "
            ACCEPT Wnom
            MOVE 0 TO Wtrouver
@@ -16,9 +23,17 @@
                    MOVE 1 TO Wtrouver
                END-IF
            END-PERFORM
+           DISPLAY "Entrez le seuil d'alerte : "
+           ACCEPT Wseuil
            MOVE WidProduit TO fpr_id
            MOVE Wnom TO fpr_nom
            MOVE Wquantite TO fpr_quantite
+           MOVE Wseuil TO fpr_seuil
+           MOVE "A" TO fpr_statut
+           MOVE FUNCTION CURRENT-DATE TO Wdt
+           MOVE WidUtilisateurConnecte TO fpr_modifPar
+           MOVE Wdt(1:8) TO fpr_modifDate
+           MOVE Wdt(9:6) TO fpr_modifHeure
            WRITE tamp_fproduits
            END-WRITE
            CLOSE fproduits.
@@ -26,16 +41,43 @@
        Affichage_produits.
            OPEN INPUT fproduits
            MOVE 0 TO Wfin
+           MOVE 0 TO WpageCompteur
+           DISPLAY "ID      Nom                     Qté     Seuil"
            PERFORM WITH TEST AFTER UNTIL Wfin = 1
             READ fproduits NEXT
             AT END MOVE 1 TO Wfin
             NOT AT END
-                DISPLAY "ID:" fpr_id
-                DISPLAY "nom :" fpr_nom
+                IF fpr_statut NOT = "I" THEN
+                    DISPLAY "ID:" fpr_id
+                    DISPLAY "nom :" fpr_nom
+                    DISPLAY "quantite :" fpr_quantite
+                    DISPLAY "seuil :" fpr_seuil
+                    IF Wfin NOT = 1 THEN
+                        PERFORM Pagination_controle
+                    END-IF
+                END-IF
             END-READ
            END-PERFORM
            CLOSE fproduits.
 
+       Alerte_stock_produits.
+           DISPLAY "Produits sous le seuil d'alerte"
+           OPEN INPUT fproduits
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fproduits NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fpr_quantite <= fpr_seuil
+                               AND fpr_statut NOT = "I" THEN
+                           DISPLAY "ID:" fpr_id " nom:" fpr_nom
+                               " quantite:" fpr_quantite
+                               " seuil:" fpr_seuil
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fproduits.
+
        Suppression_produits.
            OPEN I-O fproduits
            MOVE 0 TO Wtrouver
@@ -48,13 +90,64 @@
                 DISPLAY "Le produit n'existe pas."
                  MOVE 1 TO Wtrouver
               NOT INVALID KEY
-                DISPLAY "Le produit a été supprimé."
-                DELETE fproduits
+                PERFORM Liste_distributions_du_produit
+                IF WcompteDistrib > 0 THEN
+                    DISPLAY "Suppression refusee, produit utilise par "
+                        WcompteDistrib " distribution(s)."
+                ELSE
+                    DISPLAY "Le produit a été désactivé."
+                    MOVE "I" TO fpr_statut
+                    REWRITE tamp_fproduits
+                    END-REWRITE
+                END-IF
                  MOVE 1 TO Wtrouver
               END-READ
            END-PERFORM
            CLOSE fproduits.
 
+       Restauration_produits.
+           OPEN I-O fproduits
+           MOVE 0 TO Wtrouver
+           PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+            DISPLAY "Entrez l'ID du produit à restaurer : "
+              ACCEPT WidProduit
+              MOVE WidProduit TO fpr_id
+              READ fproduits
+              INVALID KEY
+                DISPLAY "Le produit n'existe pas."
+                 MOVE 1 TO Wtrouver
+              NOT INVALID KEY
+                MOVE "A" TO fpr_statut
+                REWRITE tamp_fproduits
+                END-REWRITE
+                DISPLAY "Le produit a été restauré."
+                 MOVE 1 TO Wtrouver
+              END-READ
+           END-PERFORM
+           CLOSE fproduits.
+
+       Liste_distributions_du_produit.
+           MOVE 0 TO WcompteDistrib
+           MOVE 0 TO Wfin
+           OPEN INPUT fdistributions
+           MOVE WidProduit TO fdi_produit
+           START fdistributions KEY IS EQUAL TO fdi_produit
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fdistributions NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fdi_produit = WidProduit THEN
+                           ADD 1 TO WcompteDistrib
+                           DISPLAY "  distribution concernee : " fdi_id
+                       ELSE
+                           MOVE 1 TO Wfin
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fdistributions.
+
        Modification_produits.
             DISPLAY "Modification d'un produit"
             DISPLAY "Entrez l'ID du produit à modifier : "
@@ -77,9 +170,16 @@
                     MOVE 1 TO Wtrouver
                 END-IF
                 END-PERFORM
+                DISPLAY "Entrez le nouveau seuil d'alerte : "
+                ACCEPT Wseuil
                 MOVE WidProduit TO fpr_id
                 MOVE Wnom TO fpr_nom
                 MOVE Wquantite TO fpr_quantite
+                MOVE Wseuil TO fpr_seuil
+                MOVE FUNCTION CURRENT-DATE TO Wdt
+                MOVE WidUtilisateurConnecte TO fpr_modifPar
+                MOVE Wdt(1:8) TO fpr_modifDate
+                MOVE Wdt(9:6) TO fpr_modifHeure
                 REWRITE tamp_fproduits
                 END-REWRITE
                 DISPLAY "Produit modifié"
