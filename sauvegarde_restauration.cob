@@ -0,0 +1,642 @@
+           IDENTIFICATION DIVISION.
+              PROGRAM-ID. sauvegarde-restauration.
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+
+                  select fbe assign to "benevoles.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fbe_id
+                  alternate record key is fbe_idGroupe WITH DUPLICATES
+                  alternate record key is fbe_role WITH DUPLICATES
+                  file status is cr_fbe.
+
+                  select fgroupes assign to "groupes.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fgr_id
+                  alternate record key is fgr_specialite WITH DUPLICATES
+                  file status is cr_fgroupes.
+
+                  select fcentres assign to "centres.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fce_id
+                  alternate record key is fce_ville WITH DUPLICATES
+                  alternate record key is fce_produit WITH DUPLICATES
+                  file status is cr_fcentres.
+
+                  select fproduits assign to "produits.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fpr_id
+                  file status is cr_fproduits.
+
+                  select fdistributions assign to "distributions.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fdi_id
+                  alternate record key is fdi_idGroupe
+                      WITH DUPLICATES
+                  alternate record key is fdi_centre WITH DUPLICATES
+                  alternate record key is fdi_produit WITH DUPLICATES
+                  alternate record key is fdi_date WITH DUPLICATES
+                  file status is cr_fdistributions.
+
+                  select fcentre_produits assign to
+                  "centre_produits.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fcp_cle
+                  alternate record key is fcp_centre WITH DUPLICATES
+                  file status is cr_fcentre_produits.
+
+                  select fliaisongroupe assign to "liaison_groupe.dat"
+                  organization indexed
+                  access mode is dynamic
+                  record key is fgl_id
+                  alternate record key is fgl_idBenevole
+                      WITH DUPLICATES
+                  file status is cr_fliaisongroupe.
+
+                  select fsav-be assign to "benevoles.sauv"
+                  organization line sequential
+                  file status is cr_fsav-be.
+
+                  select fsav-gr assign to "groupes.sauv"
+                  organization line sequential
+                  file status is cr_fsav-gr.
+
+                  select fsav-ce assign to "centres.sauv"
+                  organization line sequential
+                  file status is cr_fsav-ce.
+
+                  select fsav-pr assign to "produits.sauv"
+                  organization line sequential
+                  file status is cr_fsav-pr.
+
+                  select fsav-di assign to "distributions.sauv"
+                  organization line sequential
+                  file status is cr_fsav-di.
+
+                  select fsav-cp assign to "centre_produits.sauv"
+                  organization line sequential
+                  file status is cr_fsav-cp.
+
+                  select fsav-gl assign to "liaison_groupe.sauv"
+                  organization line sequential
+                  file status is cr_fsav-gl.
+
+              DATA DIVISION.
+              FILE SECTION.
+
+              FD fbe.
+              01 tamp_fbe.
+                  02 fbe_id PIC 9(4).
+                  02 fbe_idGroupe PIC 9(4).
+                  02 fbe_role PIC 9(1).
+                  02 fbe_nom PIC X(30).
+                  02 fbe_prenom PIC X(30).
+                  02 fbe_age PIC 9(3).
+                  02 fbe_mdp PIC X(30).
+                  02 fbe_tentatives PIC 9(2).
+                  02 fbe_verrouille PIC 9(1).
+                  02 fbe_statut PIC X(1).
+                  02 fbe_dateInscription PIC 9(8).
+                  02 fbe_modifPar PIC 9(4).
+                  02 fbe_modifDate PIC 9(8).
+                  02 fbe_modifHeure PIC 9(6).
+
+              FD fgroupes.
+              01 tamp_fgroupes.
+                  02 fgr_id PIC 9(5).
+                  02 fgr_specialite PIC X(30).
+                  02 fgr_nbMembre PIC 9(4).
+                  02 fgr_statut PIC X(1).
+                  02 fgr_modifPar PIC 9(4).
+                  02 fgr_modifDate PIC 9(8).
+                  02 fgr_modifHeure PIC 9(6).
+
+              FD fcentres.
+              01 tamp_fcentres.
+                  02 fce_id PIC 9(2).
+                  02 fce_ville PIC X(30).
+                  02 fce_produit PIC 9(5).
+                  02 fce_nom PIC X(30).
+                  02 fce_quantite PIC 9(6).
+                  02 fce_statut PIC X(1).
+                  02 fce_seuil PIC 9(6).
+                  02 fce_modifPar PIC 9(4).
+                  02 fce_modifDate PIC 9(8).
+                  02 fce_modifHeure PIC 9(6).
+
+              FD fproduits.
+              01 tamp_fproduits.
+                  02 fpr_id PIC 9(5).
+                  02 fpr_nom PIC X(30).
+                  02 fpr_quantite PIC 9(6).
+                  02 fpr_seuil PIC 9(6).
+                  02 fpr_statut PIC X(1).
+                  02 fpr_modifPar PIC 9(4).
+                  02 fpr_modifDate PIC 9(8).
+                  02 fpr_modifHeure PIC 9(6).
+
+              FD fdistributions.
+              01 tamp_fdistributions.
+                  02 fdi_id PIC 9(5).
+                  02 fdi_idGroupe PIC 9(5).
+                  02 fdi_date PIC 9(8).
+                  02 fdi_centre PIC 9(2).
+                  02 fdi_horaire PIC X(2).
+                  02 fdi_produit PIC 9(2).
+                  02 fdi_quantite PIC 9(6).
+                  02 fdi_statut PIC X(1).
+                  02 fdi_modifPar PIC 9(4).
+                  02 fdi_modifDate PIC 9(8).
+                  02 fdi_modifHeure PIC 9(6).
+
+              FD fcentre_produits.
+              01 tamp_fcentre_produits.
+                  02 fcp_cle.
+                      03 fcp_centre PIC 9(2).
+                      03 fcp_produit PIC 9(5).
+                  02 fcp_quantite PIC 9(6).
+                  02 fcp_seuil PIC 9(6).
+
+              FD fliaisongroupe.
+              01 tamp_fliaisongroupe.
+                  02 fgl_id PIC 9(5).
+                  02 fgl_idBenevole PIC 9(4).
+                  02 fgl_idGroupe PIC 9(5).
+
+              FD fsav-be.
+              01 tamp_fsav-be.
+                  02 fsvbe_id PIC 9(4).
+                  02 fsvbe_idGroupe PIC 9(4).
+                  02 fsvbe_role PIC 9(1).
+                  02 fsvbe_nom PIC X(30).
+                  02 fsvbe_prenom PIC X(30).
+                  02 fsvbe_age PIC 9(3).
+                  02 fsvbe_mdp PIC X(30).
+                  02 fsvbe_tentatives PIC 9(2).
+                  02 fsvbe_verrouille PIC 9(1).
+                  02 fsvbe_statut PIC X(1).
+                  02 fsvbe_dateInscription PIC 9(8).
+                  02 fsvbe_modifPar PIC 9(4).
+                  02 fsvbe_modifDate PIC 9(8).
+                  02 fsvbe_modifHeure PIC 9(6).
+
+              FD fsav-gr.
+              01 tamp_fsav-gr.
+                  02 fsvgr_id PIC 9(5).
+                  02 fsvgr_specialite PIC X(30).
+                  02 fsvgr_nbMembre PIC 9(4).
+                  02 fsvgr_statut PIC X(1).
+                  02 fsvgr_modifPar PIC 9(4).
+                  02 fsvgr_modifDate PIC 9(8).
+                  02 fsvgr_modifHeure PIC 9(6).
+
+              FD fsav-ce.
+              01 tamp_fsav-ce.
+                  02 fsvce_id PIC 9(2).
+                  02 fsvce_ville PIC X(30).
+                  02 fsvce_produit PIC 9(5).
+                  02 fsvce_nom PIC X(30).
+                  02 fsvce_quantite PIC 9(6).
+                  02 fsvce_statut PIC X(1).
+                  02 fsvce_seuil PIC 9(6).
+                  02 fsvce_modifPar PIC 9(4).
+                  02 fsvce_modifDate PIC 9(8).
+                  02 fsvce_modifHeure PIC 9(6).
+
+              FD fsav-pr.
+              01 tamp_fsav-pr.
+                  02 fsvpr_id PIC 9(5).
+                  02 fsvpr_nom PIC X(30).
+                  02 fsvpr_quantite PIC 9(6).
+                  02 fsvpr_seuil PIC 9(6).
+                  02 fsvpr_statut PIC X(1).
+                  02 fsvpr_modifPar PIC 9(4).
+                  02 fsvpr_modifDate PIC 9(8).
+                  02 fsvpr_modifHeure PIC 9(6).
+
+              FD fsav-di.
+              01 tamp_fsav-di.
+                  02 fsvdi_id PIC 9(5).
+                  02 fsvdi_idGroupe PIC 9(5).
+                  02 fsvdi_date PIC 9(8).
+                  02 fsvdi_centre PIC 9(2).
+                  02 fsvdi_horaire PIC X(2).
+                  02 fsvdi_produit PIC 9(2).
+                  02 fsvdi_quantite PIC 9(6).
+                  02 fsvdi_statut PIC X(1).
+                  02 fsvdi_modifPar PIC 9(4).
+                  02 fsvdi_modifDate PIC 9(8).
+                  02 fsvdi_modifHeure PIC 9(6).
+
+              FD fsav-cp.
+              01 tamp_fsav-cp.
+                  02 fsvcp_centre PIC 9(2).
+                  02 fsvcp_produit PIC 9(5).
+                  02 fsvcp_quantite PIC 9(6).
+                  02 fsvcp_seuil PIC 9(6).
+
+              FD fsav-gl.
+              01 tamp_fsav-gl.
+                  02 fsvgl_id PIC 9(5).
+                  02 fsvgl_idBenevole PIC 9(4).
+                  02 fsvgl_idGroupe PIC 9(5).
+
+              WORKING-STORAGE SECTION.
+              77 cr_fbe PIC 9(2).
+              77 cr_fgroupes PIC 9(2).
+              77 cr_fcentres PIC 9(2).
+              77 cr_fproduits PIC 9(2).
+              77 cr_fdistributions PIC 9(2).
+              77 cr_fsav-be PIC 9(2).
+              77 cr_fsav-gr PIC 9(2).
+              77 cr_fsav-ce PIC 9(2).
+              77 cr_fsav-pr PIC 9(2).
+              77 cr_fsav-di PIC 9(2).
+              77 cr_fcentre_produits PIC 9(2).
+              77 cr_fliaisongroupe PIC 9(2).
+              77 cr_fsav-cp PIC 9(2).
+              77 cr_fsav-gl PIC 9(2).
+              77 Wfin PIC 9.
+              77 Wchoix PIC 9(1).
+              77 WnbEnregistres PIC 9(5).
+
+              PROCEDURE DIVISION.
+              DISPLAY "=== Sauvegarde / Restauration des fichiers ==="
+              DISPLAY "1. Sauvegarder les fichiers de donnees"
+              DISPLAY "2. Restaurer les fichiers de donnees"
+              DISPLAY "3. Quitter"
+              DISPLAY "Votre choix : "
+              ACCEPT Wchoix
+
+              IF Wchoix = 1 THEN
+                  PERFORM Sauvegarder_tout
+              ELSE
+                  IF Wchoix = 2 THEN
+                      PERFORM Restaurer_tout
+                  END-IF
+              END-IF
+
+              STOP RUN.
+
+              Sauvegarder_tout.
+              OPEN INPUT fbe
+              OPEN OUTPUT fsav-be
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fbe NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fbe_id TO fsvbe_id
+                          MOVE fbe_idGroupe TO fsvbe_idGroupe
+                          MOVE fbe_role TO fsvbe_role
+                          MOVE fbe_nom TO fsvbe_nom
+                          MOVE fbe_prenom TO fsvbe_prenom
+                          MOVE fbe_age TO fsvbe_age
+                          MOVE fbe_mdp TO fsvbe_mdp
+                          MOVE fbe_tentatives TO fsvbe_tentatives
+                          MOVE fbe_verrouille TO fsvbe_verrouille
+                          MOVE fbe_statut TO fsvbe_statut
+                          MOVE fbe_dateInscription
+                              TO fsvbe_dateInscription
+                          MOVE fbe_modifPar TO fsvbe_modifPar
+                          MOVE fbe_modifDate TO fsvbe_modifDate
+                          MOVE fbe_modifHeure TO fsvbe_modifHeure
+                          WRITE tamp_fsav-be
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fbe
+              CLOSE fsav-be
+              DISPLAY WnbEnregistres " benevole(s) sauvegarde(s)."
+
+              OPEN INPUT fgroupes
+              OPEN OUTPUT fsav-gr
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fgroupes NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fgr_id TO fsvgr_id
+                          MOVE fgr_specialite TO fsvgr_specialite
+                          MOVE fgr_nbMembre TO fsvgr_nbMembre
+                          MOVE fgr_statut TO fsvgr_statut
+                          MOVE fgr_modifPar TO fsvgr_modifPar
+                          MOVE fgr_modifDate TO fsvgr_modifDate
+                          MOVE fgr_modifHeure TO fsvgr_modifHeure
+                          WRITE tamp_fsav-gr
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fgroupes
+              CLOSE fsav-gr
+              DISPLAY WnbEnregistres " groupe(s) sauvegarde(s)."
+
+              OPEN INPUT fcentres
+              OPEN OUTPUT fsav-ce
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fcentres NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fce_id TO fsvce_id
+                          MOVE fce_ville TO fsvce_ville
+                          MOVE fce_produit TO fsvce_produit
+                          MOVE fce_nom TO fsvce_nom
+                          MOVE fce_quantite TO fsvce_quantite
+                          MOVE fce_statut TO fsvce_statut
+                          MOVE fce_seuil TO fsvce_seuil
+                          MOVE fce_modifPar TO fsvce_modifPar
+                          MOVE fce_modifDate TO fsvce_modifDate
+                          MOVE fce_modifHeure TO fsvce_modifHeure
+                          WRITE tamp_fsav-ce
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fcentres
+              CLOSE fsav-ce
+              DISPLAY WnbEnregistres " centre(s) sauvegarde(s)."
+
+              OPEN INPUT fproduits
+              OPEN OUTPUT fsav-pr
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fproduits NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fpr_id TO fsvpr_id
+                          MOVE fpr_nom TO fsvpr_nom
+                          MOVE fpr_quantite TO fsvpr_quantite
+                          MOVE fpr_seuil TO fsvpr_seuil
+                          MOVE fpr_statut TO fsvpr_statut
+                          MOVE fpr_modifPar TO fsvpr_modifPar
+                          MOVE fpr_modifDate TO fsvpr_modifDate
+                          MOVE fpr_modifHeure TO fsvpr_modifHeure
+                          WRITE tamp_fsav-pr
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fproduits
+              CLOSE fsav-pr
+              DISPLAY WnbEnregistres " produit(s) sauvegarde(s)."
+
+              OPEN INPUT fdistributions
+              OPEN OUTPUT fsav-di
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fdistributions NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fdi_id TO fsvdi_id
+                          MOVE fdi_idGroupe TO fsvdi_idGroupe
+                          MOVE fdi_date TO fsvdi_date
+                          MOVE fdi_centre TO fsvdi_centre
+                          MOVE fdi_horaire TO fsvdi_horaire
+                          MOVE fdi_produit TO fsvdi_produit
+                          MOVE fdi_quantite TO fsvdi_quantite
+                          MOVE fdi_statut TO fsvdi_statut
+                          MOVE fdi_modifPar TO fsvdi_modifPar
+                          MOVE fdi_modifDate TO fsvdi_modifDate
+                          MOVE fdi_modifHeure TO fsvdi_modifHeure
+                          WRITE tamp_fsav-di
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fdistributions
+              CLOSE fsav-di
+              DISPLAY WnbEnregistres " distribution(s) sauvegarde(s)."
+
+              OPEN INPUT fcentre_produits
+              OPEN OUTPUT fsav-cp
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fcentre_produits NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fcp_centre TO fsvcp_centre
+                          MOVE fcp_produit TO fsvcp_produit
+                          MOVE fcp_quantite TO fsvcp_quantite
+                          MOVE fcp_seuil TO fsvcp_seuil
+                          WRITE tamp_fsav-cp
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fcentre_produits
+              CLOSE fsav-cp
+              DISPLAY WnbEnregistres " produit(s) centre sauvegarde(s)."
+
+              OPEN INPUT fliaisongroupe
+              OPEN OUTPUT fsav-gl
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fliaisongroupe NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fgl_id TO fsvgl_id
+                          MOVE fgl_idBenevole TO fsvgl_idBenevole
+                          MOVE fgl_idGroupe TO fsvgl_idGroupe
+                          WRITE tamp_fsav-gl
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fliaisongroupe
+              CLOSE fsav-gl
+              DISPLAY WnbEnregistres " liaison(s) sauvegarde(s).".
+
+              Restaurer_tout.
+              OPEN OUTPUT fbe
+              CLOSE fbe
+              OPEN I-O fbe
+              OPEN INPUT fsav-be
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fsav-be NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fsvbe_id TO fbe_id
+                          MOVE fsvbe_idGroupe TO fbe_idGroupe
+                          MOVE fsvbe_role TO fbe_role
+                          MOVE fsvbe_nom TO fbe_nom
+                          MOVE fsvbe_prenom TO fbe_prenom
+                          MOVE fsvbe_age TO fbe_age
+                          MOVE fsvbe_mdp TO fbe_mdp
+                          MOVE fsvbe_tentatives TO fbe_tentatives
+                          MOVE fsvbe_verrouille TO fbe_verrouille
+                          MOVE fsvbe_statut TO fbe_statut
+                          MOVE fsvbe_dateInscription
+                              TO fbe_dateInscription
+                          MOVE fsvbe_modifPar TO fbe_modifPar
+                          MOVE fsvbe_modifDate TO fbe_modifDate
+                          MOVE fsvbe_modifHeure TO fbe_modifHeure
+                          WRITE tamp_fbe
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fbe
+              CLOSE fsav-be
+              DISPLAY WnbEnregistres " benevole(s) restaure(s)."
+
+              OPEN OUTPUT fgroupes
+              CLOSE fgroupes
+              OPEN I-O fgroupes
+              OPEN INPUT fsav-gr
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fsav-gr NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fsvgr_id TO fgr_id
+                          MOVE fsvgr_specialite TO fgr_specialite
+                          MOVE fsvgr_nbMembre TO fgr_nbMembre
+                          MOVE fsvgr_statut TO fgr_statut
+                          MOVE fsvgr_modifPar TO fgr_modifPar
+                          MOVE fsvgr_modifDate TO fgr_modifDate
+                          MOVE fsvgr_modifHeure TO fgr_modifHeure
+                          WRITE tamp_fgroupes
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fgroupes
+              CLOSE fsav-gr
+              DISPLAY WnbEnregistres " groupe(s) restaure(s)."
+
+              OPEN OUTPUT fcentres
+              CLOSE fcentres
+              OPEN I-O fcentres
+              OPEN INPUT fsav-ce
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fsav-ce NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fsvce_id TO fce_id
+                          MOVE fsvce_ville TO fce_ville
+                          MOVE fsvce_produit TO fce_produit
+                          MOVE fsvce_nom TO fce_nom
+                          MOVE fsvce_quantite TO fce_quantite
+                          MOVE fsvce_statut TO fce_statut
+                          MOVE fsvce_seuil TO fce_seuil
+                          MOVE fsvce_modifPar TO fce_modifPar
+                          MOVE fsvce_modifDate TO fce_modifDate
+                          MOVE fsvce_modifHeure TO fce_modifHeure
+                          WRITE tamp_fcentres
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fcentres
+              CLOSE fsav-ce
+              DISPLAY WnbEnregistres " centre(s) restaure(s)."
+
+              OPEN OUTPUT fproduits
+              CLOSE fproduits
+              OPEN I-O fproduits
+              OPEN INPUT fsav-pr
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fsav-pr NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fsvpr_id TO fpr_id
+                          MOVE fsvpr_nom TO fpr_nom
+                          MOVE fsvpr_quantite TO fpr_quantite
+                          MOVE fsvpr_seuil TO fpr_seuil
+                          MOVE fsvpr_statut TO fpr_statut
+                          MOVE fsvpr_modifPar TO fpr_modifPar
+                          MOVE fsvpr_modifDate TO fpr_modifDate
+                          MOVE fsvpr_modifHeure TO fpr_modifHeure
+                          WRITE tamp_fproduits
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fproduits
+              CLOSE fsav-pr
+              DISPLAY WnbEnregistres " produit(s) restaure(s)."
+
+              OPEN OUTPUT fdistributions
+              CLOSE fdistributions
+              OPEN I-O fdistributions
+              OPEN INPUT fsav-di
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fsav-di NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fsvdi_id TO fdi_id
+                          MOVE fsvdi_idGroupe TO fdi_idGroupe
+                          MOVE fsvdi_date TO fdi_date
+                          MOVE fsvdi_centre TO fdi_centre
+                          MOVE fsvdi_horaire TO fdi_horaire
+                          MOVE fsvdi_produit TO fdi_produit
+                          MOVE fsvdi_quantite TO fdi_quantite
+                          MOVE fsvdi_statut TO fdi_statut
+                          MOVE fsvdi_modifPar TO fdi_modifPar
+                          MOVE fsvdi_modifDate TO fdi_modifDate
+                          MOVE fsvdi_modifHeure TO fdi_modifHeure
+                          WRITE tamp_fdistributions
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fdistributions
+              CLOSE fsav-di
+              DISPLAY WnbEnregistres " distribution(s) restaure(s)."
+
+              OPEN OUTPUT fcentre_produits
+              CLOSE fcentre_produits
+              OPEN I-O fcentre_produits
+              OPEN INPUT fsav-cp
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fsav-cp NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fsvcp_centre TO fcp_centre
+                          MOVE fsvcp_produit TO fcp_produit
+                          MOVE fsvcp_quantite TO fcp_quantite
+                          MOVE fsvcp_seuil TO fcp_seuil
+                          WRITE tamp_fcentre_produits
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fcentre_produits
+              CLOSE fsav-cp
+              DISPLAY WnbEnregistres " produit(s) centre restaure(s)."
+
+              OPEN OUTPUT fliaisongroupe
+              CLOSE fliaisongroupe
+              OPEN I-O fliaisongroupe
+              OPEN INPUT fsav-gl
+              MOVE 0 TO WnbEnregistres
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                  READ fsav-gl NEXT
+                      AT END MOVE 1 TO Wfin
+                      NOT AT END
+                          MOVE fsvgl_id TO fgl_id
+                          MOVE fsvgl_idBenevole TO fgl_idBenevole
+                          MOVE fsvgl_idGroupe TO fgl_idGroupe
+                          WRITE tamp_fliaisongroupe
+                          ADD 1 TO WnbEnregistres
+                  END-READ
+              END-PERFORM
+              CLOSE fliaisongroupe
+              CLOSE fsav-gl
+              DISPLAY WnbEnregistres " liaison(s) groupe restaure(s).".
